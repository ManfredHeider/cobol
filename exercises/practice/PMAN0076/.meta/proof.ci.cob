@@ -100,8 +100,23 @@
       * ANTRAG-2013 !22.03.23! C+L WG. DRAN0140          ! RAHNER    *
       * ANTRAG-2028 !30.03.23! FEHLER FÜLLEN DIL-FELDER  ! RAHNER    *
       * ANTRAG-2088 !11.05.23! FEHLER FÜLLEN DIL-FELDER 2! RAHNER    *
-      *             !        !                           !           *
-      *             !        !                           !           *
+      * ANTRAG-2101 !08.08.26! TRAILERSATZ WIEN-AUSGABE   ! RAHNER    *
+      * ANTRAG-2102 !08.08.26! RESTART/CHECKPOINT-MODUL   ! RAHNER    *
+      * ANTRAG-2103 !08.08.26! SUSPENSE-LISTE VERWORFENE  ! RAHNER    *
+      *             !        ! TDS-SAETZE                !           *
+      * ANTRAG-2104 !08.08.26! MEHR INHABER FLAG (>5)     ! RAHNER    *
+      * ANTRAG-2105 !08.08.26! DIL 1. INHABER FUER ALLE   ! RAHNER    *
+      *             !        ! INVESTMENTGESELLSCHAFTEN   !           *
+      * ANTRAG-2106 !08.08.26! NEUE GES. 44 FONDS-DIREKT  ! RAHNER    *
+      * ANTRAG-2107 !08.08.26! E-GES-LISTE (ELEKTR.       ! RAHNER    *
+      *             !        ! ANTRAG) ERWEITERT          !           *
+      * ANTRAG-2108 !08.08.26! VERARBEITUNGSDATUM ALS     ! RAHNER    *
+      *             !        ! PARM UEBERSTEUERBAR        !           *
+      * ANTRAG-2109 !08.08.26! PROTOKOLL JE GES./MODUS    ! RAHNER    *
+      *             !        ! AUFGEGLIEDERT              !           *
+      * ANTRAG-2110 !08.08.26! TAG-AUSGABE: 2. FORMAT     ! RAHNER    *
+      *             !        ! (SELBSTBESCHR.) PARALLEL   !           *
+      *             !        ! ZU WIEN-AUSGABE            !           *
       *                                                              *
       * ENDE-LOGBUCH                                                 *
       ****************************************************************
@@ -122,23 +137,53 @@
                    ORGANIZATION          IS  SEQUENTIAL
                    FILE STATUS           IS  S-WIEN-AUS-STATUS.
       *
+      *    * RESTART-CHECKPOINT-DATEI (WIRD AUCH FÜR DAS RESTART-MODUL
+      *      BENÖTIGT)
+           SELECT  RESTART-DATEI ASSIGN  TO  RESTART
+                   ACCESS MODE           IS  SEQUENTIAL
+                   ORGANIZATION          IS  SEQUENTIAL
+                   FILE STATUS           IS  S-RESTART-STATUS.
+      *
+      *    * SUSPENSE-DATEI (VON B1-BEARBEITUNG VERWORFENE TDS-SAETZE)
+           SELECT  SUSPENSE-DATEI ASSIGN TO  SUSPENSE
+                   ACCESS MODE           IS  SEQUENTIAL
+                   ORGANIZATION          IS  SEQUENTIAL
+                   FILE STATUS           IS  S-SUSPENSE-STATUS.
+      *
+      *    * TAG-AUSGABE (SELBSTBESCHREIBENDES FORMAT, GLEICHER
+      *      SCHLUESSEL WIE WIEN-AUSGABE, VGL. U16-SCHREIBEN-TAGDATEI)
+           SELECT  TAG-AUSGABE ASSIGN    TO  TAGAUSG
+                   ACCESS MODE           IS  SEQUENTIAL
+                   ORGANIZATION          IS  SEQUENTIAL
+                   FILE STATUS           IS  S-TAG-STATUS.
+      *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
       *
        FD  TDS-EINGABE
            LABEL RECORD STANDARD.
-CCC021 01 FILLER PIC X.
+CCC021     COPY DRAN0163.
       *
        FD  WIEN-AUSGABE
            LABEL RECORD STANDARD.
-CCC021 01 FILLER PIC X.
+CCC021     COPY DRAN0227 REPLACING DRAN0227 BY WIEN-SATZ-AUS.
+      *
+       FD  RESTART-DATEI
+           LABEL RECORD STANDARD.
+CCC021     COPY DRAN0230.
+      *
+       FD  SUSPENSE-DATEI
+           LABEL RECORD STANDARD.
+CCC021     COPY DRAN0231 REPLACING DRAN0231 BY SUSPENSE-SATZ-AUS.
+      *
+       FD  TAG-AUSGABE
+           LABEL RECORD STANDARD.
+CCC021     COPY DRAN0232 REPLACING DRAN0232 BY TAG-SATZ-AUS.
       *
       ****************************************************************
        WORKING-STORAGE SECTION.
       ****************************************************************
-CCC004     COPY DRAN0163.
-CCC004     COPY DRAN0227 REPLACING DRAN0227 BY WIEN-SATZ-AUS.
 
        01  FILLER.
            05  FILLER               PIC X(024)
@@ -203,6 +248,7 @@ CCC005*     END-EXEC.
            05  K-UPAN0019                PIC X(008) VALUE 'UPAN0019'.
            05  K-UPAN0020                PIC X(008) VALUE 'UPAN0020'.
            05  K-UPAN0023                PIC X(008) VALUE 'UPAN0023'.
+           05  K-UPAN0024                PIC X(008) VALUE 'UPAN0024'.
            05  K-UPPA0016                PIC X(008) VALUE 'UPPA0016'.
       *
       *    * KONSTANTEN FÜR STANDARD-RAHMEN (ZUSTAND)
@@ -258,15 +304,35 @@ CCC005*    END-EXEC.
       *
            05  S-WIEN-AUS-STATUS    PIC  X(002) VALUE SPACE.
                88 S-WIEN-AUS-OK                 VALUE '00'.
+      *
+           05  S-RESTART-STATUS     PIC  X(002) VALUE SPACE.
+               88 S-RESTART-OK                  VALUE '00'.
+               88 S-RESTART-EOF                 VALUE '10'.
+      *
+           05  S-SUSPENSE-STATUS    PIC  X(002) VALUE SPACE.
+               88 S-SUSPENSE-OK                 VALUE '00'.
+      *
+           05  S-TAG-STATUS         PIC  X(002) VALUE SPACE.
+               88 S-TAG-OK                      VALUE '00'.
       *
            05  S-VERARBEITUNG       PIC  9(001) VALUE ZERO.
                88 S-VERARBEITUNG-OK             VALUE 1.
                88 S-VERARBEITUNG-NOK            VALUE ZERO.
- 
+
            05  S-TAGESDATUM          PIC  9(001) VALUE ZERO.
                88 S-TAGESDATUM-OK                VALUE 1.
                88 S-TAGESDATUM-NOK               VALUE ZERO.
- 
+
+      *    * (WIRD AUCH FÜR DAS RESTART-MODUL BENÖTIGT)
+           05  S-RESTART             PIC  9(001) VALUE ZERO.
+               88 S-RESTART-AKTIV                VALUE 1.
+               88 S-RESTART-INAKTIV              VALUE ZERO.
+
+      *    * VERARBEITUNGSDATUM ALS PARAMETER MITGEGEBEN (STATT AUS DEM
+      *      1. TDS-SATZ BZW. CURRENT DATE ERMITTELT)
+           05  S-TAGESDATUM-PARM     PIC  X(001) VALUE SPACE.
+               88 S-TAGESDATUM-PARM-VORHANDEN    VALUE 'J'.
+
       ******************************************************************
        01  FILLER.
            05  FILLER               PIC X(032)
@@ -277,6 +343,7 @@ CCC005*    END-EXEC.
                                     VALUE '*** ZWISCHENFELDER ETC ***'.
       *
            05 Z-TAGESDATUM-EUR        PIC X(010).
+           05 Z-PARM-TAGESDATUM-EUR   PIC X(010).
            05 Z-TAGESDATUM-TDS-FORMAT PIC 9(007).
            05 Z-UHRZEIT-TDS-FORMAT    PIC 9(009).
            05 Z-TAGESDATUM-JJ         PIC 9(002).
@@ -300,6 +367,52 @@ CCC005*    END-EXEC.
       *
            05 Z-ZAEHLER-EINGABE       PIC 9(8) VALUE ZERO.
            05 Z-ZAEHLER-AUSGABE       PIC 9(8) VALUE ZERO.
+           05 Z-ZAEHLER-SUSPENSE      PIC 9(8) VALUE ZERO.
+      *
+      *    * STATISTIK EINGELESEN/AUSGEGEBEN JE GESELLSCHAFT UND MODUS
+      *      (FÜR N12-PROTOKOLL), VGL. U14/U15
+           05 Z-STAT-GES-NR-WERTE.
+              10 FILLER               PIC 9(002) VALUE 11.
+              10 FILLER               PIC 9(002) VALUE 16.
+              10 FILLER               PIC 9(002) VALUE 21.
+              10 FILLER               PIC 9(002) VALUE 26.
+              10 FILLER               PIC 9(002) VALUE 33.
+              10 FILLER               PIC 9(002) VALUE 34.
+              10 FILLER               PIC 9(002) VALUE 39.
+              10 FILLER               PIC 9(002) VALUE 40.
+              10 FILLER               PIC 9(002) VALUE 41.
+              10 FILLER               PIC 9(002) VALUE 44.
+              10 FILLER               PIC 9(002) VALUE 55.
+              10 FILLER               PIC 9(002) VALUE 65.
+              10 FILLER               PIC 9(002) VALUE 69.
+              10 FILLER               PIC 9(002) VALUE 72.
+              10 FILLER               PIC 9(002) VALUE 75.
+              10 FILLER               PIC 9(002) VALUE 85.
+              10 FILLER               PIC 9(002) VALUE 95.
+           05 Z-STAT-GES-NR  REDEFINES Z-STAT-GES-NR-WERTE
+                              OCCURS 17 TIMES
+                              PIC 9(002).
+           05 Z-STAT-GES-EIN OCCURS 17 TIMES PIC 9(008) VALUE ZERO.
+           05 Z-STAT-GES-AUS OCCURS 17 TIMES PIC 9(008) VALUE ZERO.
+      *
+           05 Z-STAT-MODUS-CODE-WERTE.
+              10 FILLER               PIC X(002) VALUE 'I '.
+              10 FILLER               PIC X(002) VALUE 'I2'.
+              10 FILLER               PIC X(002) VALUE 'UN'.
+              10 FILLER               PIC X(002) VALUE 'U2'.
+              10 FILLER               PIC X(002) VALUE 'D '.
+              10 FILLER               PIC X(002) VALUE 'DU'.
+           05 Z-STAT-MODUS-CODE REDEFINES Z-STAT-MODUS-CODE-WERTE
+                              OCCURS 6 TIMES
+                              PIC X(002).
+           05 Z-STAT-MODUS-EIN OCCURS 6 TIMES PIC 9(008) VALUE ZERO.
+           05 Z-STAT-MODUS-AUS OCCURS 6 TIMES PIC 9(008) VALUE ZERO.
+      *
+           05 Z-SUSPENSE-GRUND        PIC X(040).
+      *
+           05 Z-TRAILER-ANZAHL-EDIT   PIC Z(7)9.
+      *
+           05 Z-RESTART-ZAEHLER-EIN   PIC 9(8) VALUE ZERO.
       *
            05 Z-BEITRAG-NUM           PIC 9(7)V99.
            05 Z-BEITRAG-NUM-2         PIC 9(7)V99.
@@ -592,7 +705,14 @@ CCC005*    END-EXEC.
             10 Z-WIEN-SATZ-DATEN-DIL-STA-INH5 
                PIC X(004) VALUE 'DIL5'.
             10 Z-WIEN-SATZ-KOPF-SEMIK-99    PIC X(1) VALUE ';'.
-            
+      *        SPALTENNAME BEWUSST "AB-5-INHABER" (NICHT "MEHR ALS 5"),
+      *        DA DAS KENNZEICHEN NUR HEURISTISCH "5 ODER MEHR INHABER
+      *        VORHANDEN" ANZEIGT - VGL. KOMMENTAR ZU
+      *        WIEN-SATZ-DATEN-MEHR-INHABER IN DRAN0227
+            10 Z-WIEN-SATZ-KOPF-MEHR-INHABER
+               PIC X(012) VALUE 'INHABER-AB-5'.
+            10 Z-WIEN-SATZ-KOPF-SEMIK-100   PIC X(1) VALUE ';'.
+
       ***  'ANTRAG-DATEN' WORKFLOW ALT UND NEU
       ***  - DER WF-ALT BLEIBT UNVERÄNDERT, ER DIENT DEM ABGLEICH
       ***    DER EINGEGEBENEN DATEN GEGEN DEN URSPRUNGSZUSTAND
@@ -651,7 +771,14 @@ CCC005*    END-EXEC.
       ***  FUNKTION - ERMITTELN DATEN ZU GES + VORSCHLAGNUMMER (33)
            COPY DRAN0385.
       *************
-       
+      *
+      *************
+      ***  UPAN0024 - FUNKTIONEN
+           COPY DRAN0384.
+      ***  FUNKTION - ERMITTELN DATEN ZU GES + VORSCHLAGNUMMER (44)
+           COPY DRAN0386.
+      *************
+
       *************
       ***  UPPA0016 - FUNKTIONEN
            COPY DRPA0130.
@@ -663,7 +790,17 @@ CCC005*    END-EXEC.
       *
 
       *----------------------------------------------------------------
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+      *----------------------------------------------------------------
+      *    * PARM= AUS DER AUFRUFENDEN JCL (PROC-EXEC-STATEMENT).
+      *      OPTIONAL KANN DAMIT DAS VERARBEITUNGSDATUM (TTMMJJJJ)
+      *      VORGEGEBEN WERDEN, VGL. V00-PARM-PRUEFEN.
+       01  PI-PARM-BEREICH.
+           05  PI-PARM-LAENGE            PIC S9(004) COMP.
+           05  PI-PARM-DATEN             PIC X(008).
+
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION USING PI-PARM-BEREICH.
       *----------------------------------------------------------------
       *    STEUERUNG:
       *
@@ -724,6 +861,7 @@ CCC005*    END-EXEC.
                WHEN K-KNR-PGES-GENERALI-INVEST
                WHEN K-KNR-PGES-DIT-OEST
                WHEN K-KNR-PGES-BANK-AUSTRIA-INVEST
+               WHEN K-KNR-PGES-FONDS-DIREKT
                WHEN K-KNR-PGES-SONST-GES-AT-HAFTPF
                WHEN K-KNR-PGES-BANK-AUSTRIA
                WHEN K-KNR-PGES-GENERALI-BANK
@@ -739,20 +877,33 @@ CCC005*    END-EXEC.
                         WHEN 'U2'
                         WHEN 'D '
                         WHEN 'DU'
+      *
+                             PERFORM U14-STAT-EINGELESEN
       *
                              PERFORM U02-AUSWERTUNG-BILDEN
       *
                              IF S-VERARBEITUNG-OK
                                 PERFORM U05-SCHREIBEN-WIEN
+                                PERFORM U16-SCHREIBEN-TAGDATEI
+                                PERFORM U15-STAT-AUSGEGEBEN
+                                PERFORM U06-CHECKPOINT-SCHREIBEN
                              ELSE
                                 CONTINUE
                              END-IF
       *
                        WHEN OTHER
+                             MOVE 'UNGUELTIGER MODUS'
+                                          TO Z-SUSPENSE-GRUND
+                             PERFORM U13-SCHREIBEN-SUSPENSE
+                             PERFORM U06-CHECKPOINT-SCHREIBEN
                              GO TO B1-EXIT
                     END-EVALUATE
       *
                WHEN OTHER
+                    MOVE 'UNBEKANNTE/NICHT OESTERR. GESELLSCHAFT'
+                                          TO Z-SUSPENSE-GRUND
+                    PERFORM U13-SCHREIBEN-SUSPENSE
+                    PERFORM U06-CHECKPOINT-SCHREIBEN
                     GO TO B1-EXIT
            END-EVALUATE
       *
@@ -854,8 +1005,16 @@ CCC005*    END-EXEC.
            MOVE K-PGM-NAME              TO STAT-KENNUNG
            SET STAT-BATCH               TO TRUE
            SET S-TAGESDATUM-NOK         TO TRUE
- 
-           PERFORM U08-TAGESDATUM
+
+      *    * PRÜFEN OB DAS VERARBEITUNGSDATUM PER PARM VORGEGEBEN WURDE
+           PERFORM V00-PARM-PRUEFEN
+      *
+      *    * PRÜFEN OB EIN RESTART (VORLAUF NACH BR94-ABBRUCH) VORLIEGT
+           PERFORM V01-RESTART-PRUEFEN
+      *
+           IF S-RESTART-INAKTIV
+              PERFORM U08-TAGESDATUM
+           END-IF
       *
            OPEN INPUT TDS-EINGABE
       *
@@ -869,7 +1028,11 @@ CCC005*    END-EXEC.
               PERFORM U01-ABBRUCH
            END-IF
 
-           OPEN OUTPUT WIEN-AUSGABE
+           IF S-RESTART-AKTIV
+              OPEN EXTEND WIEN-AUSGABE
+           ELSE
+              OPEN OUTPUT WIEN-AUSGABE
+           END-IF
       *
            IF NOT S-WIEN-AUS-OK
               MOVE 'V01  '               TO ERR-ORT-SEC
@@ -880,34 +1043,253 @@ CCC005*    END-EXEC.
               PERFORM BR94-DATEI-FEHLER
               PERFORM U01-ABBRUCH
            END-IF
-      *    * ERMITTELN TAGESDATUM
-           PERFORM U07-TAGESDATUM-TDS
- 
-           OPEN INPUT TDS-EINGABE
+
+           IF S-RESTART-AKTIV
+              OPEN EXTEND SUSPENSE-DATEI
+           ELSE
+              OPEN OUTPUT SUSPENSE-DATEI
+           END-IF
       *
-           IF NOT S-TDSFILE-EIN-OK
+           IF NOT S-SUSPENSE-OK
               MOVE 'V01  '               TO ERR-ORT-SEC
-              MOVE K-5                   TO ERR-ORT-LFD
-              MOVE 'FEHLER BEIM ÖFFNEN TDS-EINGABE-DATEI'
+              MOVE K-19                  TO ERR-ORT-LFD
+              MOVE 'FEHLER BEIM ÖFFNEN SUSPENSE-DATEI'
                                          TO ERR-VAR-ZEILE01
-              MOVE S-TDSFILE-EIN-STATUS  TO S-DATEI-STATUS
+              MOVE S-SUSPENSE-STATUS     TO S-DATEI-STATUS
+              PERFORM BR94-DATEI-FEHLER
+              PERFORM U01-ABBRUCH
+           END-IF
+
+           IF S-RESTART-AKTIV
+              OPEN EXTEND TAG-AUSGABE
+           ELSE
+              OPEN OUTPUT TAG-AUSGABE
+           END-IF
+      *
+           IF NOT S-TAG-OK
+              MOVE 'V01  '               TO ERR-ORT-SEC
+              MOVE K-23                  TO ERR-ORT-LFD
+              MOVE 'FEHLER BEIM ÖFFNEN TAG-AUSGABE-DATEI'
+                                         TO ERR-VAR-ZEILE01
+              MOVE S-TAG-STATUS          TO S-DATEI-STATUS
               PERFORM BR94-DATEI-FEHLER
               PERFORM U01-ABBRUCH
            END-IF
+      *    * ERMITTELN TAGESDATUM (ENTFÄLLT BEI RESTART, DA
+      *      S-TAGESDATUM BEREITS AUS DER RESTART-DATEI GESETZT IST)
+           PERFORM U07-TAGESDATUM-TDS
+
+      *    * BEI RESTART BLEIBT TDS-EINGABE AUS DER OBIGEN OPEN
+      *      (S-TAGESDATUM-OK BEREITS GESETZT, U07 SCHLIESST NICHT)
+      *      GEÖFFNET UND WIRD VON V02-RESTART-REPOSITIONIEREN WEITER-
+      *      VERWENDET; NUR IM NORMALLAUF (U07 HAT DIE DATEI NACH DEM
+      *      LESEN DES 1. SATZES GESCHLOSSEN) MUSS SIE HIER FÜR DIE
+      *      EIGENTLICHE VERARBEITUNG ERNEUT GEÖFFNET WERDEN.
+           IF S-RESTART-INAKTIV
+      *
+              OPEN INPUT TDS-EINGABE
+      *
+              IF NOT S-TDSFILE-EIN-OK
+                 MOVE 'V01  '               TO ERR-ORT-SEC
+                 MOVE K-5                   TO ERR-ORT-LFD
+                 MOVE 'FEHLER BEIM ÖFFNEN TDS-EINGABE-DATEI'
+                                            TO ERR-VAR-ZEILE01
+                 MOVE S-TDSFILE-EIN-STATUS  TO S-DATEI-STATUS
+                 PERFORM BR94-DATEI-FEHLER
+                 PERFORM U01-ABBRUCH
+              END-IF
+      *
+           END-IF
+      *
+           IF S-RESTART-AKTIV
+              PERFORM V02-RESTART-REPOSITIONIEREN
+           END-IF
       *
            .
        V0-EXIT.
            EXIT.
+      *----------------------------------------------------------------
+       V00-PARM-PRUEFEN SECTION.
+      *----------------------------------------------------------------
+      * IN   : PI-PARM-BEREICH                                          -
+      * OUT  : S-TAGESDATUM-PARM, Z-PARM-TAGESDATUM-EUR                  -
+      * VERAR: WURDE DEM PROGRAMM ÜBER DIE JCL (PARM=) EIN 8-STELLIGES   -
+      *        VERARBEITUNGSDATUM (TTMMJJJJ) MITGEGEBEN, WIRD ES HIER    -
+      *        NACH Z-PARM-TAGESDATUM-EUR (TT.MM.JJJJ) UMGEWANDELT UND   -
+      *        S-TAGESDATUM-PARM-VORHANDEN GESETZT. DIESES ÜBERSTEUERT   -
+      *        IN U07-TAGESDATUM-TDS/U08-TAGESDATUM DAS AUS DEM 1.       -
+      *        TDS-SATZ ERMITTELTE BZW. PER SQL CURRENT DATE ERMITTELTE  -
+      *        TAGESDATUM. OHNE PARM (NORMALFALL) BLEIBT DAS VERHALTEN   -
+      *        UNVERÄNDERT. EIN PARM, DAS NICHT GENAU 8-STELLIG          -
+      *        NUMERISCH UND EIN GÜLTIGES TT/MM IST, WIRD IGNORIERT      -
+      *        (WIE OHNE PARM).                                         -
+      *----------------------------------------------------------------
+           IF PI-PARM-LAENGE = K-8
+              AND PI-PARM-DATEN(1:8) IS NUMERIC
+              AND PI-PARM-DATEN(1:2) >  '00'
+              AND PI-PARM-DATEN(1:2) <= '31'
+              AND PI-PARM-DATEN(3:2) >  '00'
+              AND PI-PARM-DATEN(3:2) <= '12'
+      *
+              MOVE PI-PARM-DATEN(1:2)    TO Z-PARM-TAGESDATUM-EUR(1:2)
+              MOVE '.'                   TO Z-PARM-TAGESDATUM-EUR(3:1)
+              MOVE PI-PARM-DATEN(3:2)    TO Z-PARM-TAGESDATUM-EUR(4:2)
+              MOVE '.'                   TO Z-PARM-TAGESDATUM-EUR(6:1)
+              MOVE PI-PARM-DATEN(5:4)    TO Z-PARM-TAGESDATUM-EUR(7:4)
+      *
+              SET S-TAGESDATUM-PARM-VORHANDEN TO TRUE
+      *
+           ELSE
+      *
+              IF PI-PARM-LAENGE > ZERO
+                 AND PI-PARM-DATEN NOT = SPACE
+                 DISPLAY 'V00-PARM-PRUEFEN: PARM IGNORIERT, KEIN '
+                         'GUELTIGES TTMMJJJJ-DATUM: ' PI-PARM-DATEN
+              END-IF
+      *
+           END-IF
+      *
+           .
+       V00-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+       V01-RESTART-PRUEFEN SECTION.
+      *----------------------------------------------------------------
+      * IN   : -                                                       -
+      * OUT  : S-RESTART, Z-RESTART-ZAEHLER-EIN, Z-ZAEHLER-AUSGABE,     -
+      *        Z-ZAEHLER-SUSPENSE, Z-TAGESDATUM-EUR, Z-STAT-GES-AUS,    -
+      *        Z-STAT-MODUS-AUS                                        -
+      * VERAR: PRÜFEN OB EINE RESTART-DATEI AUS EINEM VORANGEGANGENEN   -
+      *        (DURCH BR94-DATEI-FEHLER ABGEBROCHENEN) LAUF VORLIEGT.   -
+      *        WENN JA, WERDEN TAGESDATUM UND CHECKPOINT-ZÄHLER AUS DEM -
+      *        LETZTEN GESCHRIEBENEN RESTART-SATZ ÜBERNOMMEN, DAMIT DIE -
+      *        BEREITS IN WIEN-AUSGABE GESCHRIEBENEN SÄTZE BEIM RERUN   -
+      *        NICHT ERNEUT AUFGEBAUT WERDEN (VGL. V02-RESTART-         -
+      *        REPOSITIONIEREN UND U06-CHECKPOINT-SCHREIBEN).           -
+      *        FEHLT DIE RESTART-DATEI, IST DIES EIN NORMALER (ERST-)   -
+      *        LAUF - KEIN FEHLERABBRUCH.                               -
+      *----------------------------------------------------------------
+           SET S-RESTART-INAKTIV            TO TRUE
+      *
+           OPEN INPUT RESTART-DATEI
+      *
+           IF S-RESTART-OK
+      *
+              READ RESTART-DATEI
+      *
+              IF S-RESTART-OK
+                 AND RESTART-SATZ-PGM-NAME    = K-PGM-NAME
+                 AND RESTART-SATZ-ZAEHLER-EIN > ZERO
+      *
+                 SET S-RESTART-AKTIV           TO TRUE
+                 MOVE RESTART-SATZ-ZAEHLER-EIN TO Z-RESTART-ZAEHLER-EIN
+                 MOVE RESTART-SATZ-ZAEHLER-AUS TO Z-ZAEHLER-AUSGABE
+                 MOVE RESTART-SATZ-TAGESDATUM  TO Z-TAGESDATUM-EUR
+                 MOVE RESTART-SATZ-ZAEHLER-SUSP TO Z-ZAEHLER-SUSPENSE
+                 SET S-TAGESDATUM-OK           TO TRUE
+      *
+                 PERFORM VARYING Z-ZAEHLER FROM K-1 BY K-1 UNTIL
+                         Z-ZAEHLER > K-17
+                         MOVE RESTART-SATZ-STAT-GES-AUS (Z-ZAEHLER)
+                           TO Z-STAT-GES-AUS (Z-ZAEHLER)
+                 END-PERFORM
+      *
+                 PERFORM VARYING Z-ZAEHLER FROM K-1 BY K-1 UNTIL
+                         Z-ZAEHLER > K-6
+                         MOVE RESTART-SATZ-STAT-MOD-AUS (Z-ZAEHLER)
+                           TO Z-STAT-MODUS-AUS (Z-ZAEHLER)
+                 END-PERFORM
+      *
+              END-IF
+      *
+              CLOSE RESTART-DATEI
+      *
+           END-IF
+      *
+           .
+       V01-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+       V02-RESTART-REPOSITIONIEREN SECTION.
+      *----------------------------------------------------------------
+      * IN   : Z-RESTART-ZAEHLER-EIN                                   -
+      * OUT  : Z-ZAEHLER-EINGABE, EINGABE-CURSOR TDS-EINGABE,           -
+      *        Z-STAT-GES-EIN, Z-STAT-MODUS-EIN                         -
+      * VERAR: TDS-EINGABE IST EINE SEQUENTIELLE DATEI UND KANN NICHT   -
+      *        DIREKT POSITIONIERT WERDEN - DIE BEREITS IM VORANGE-     -
+      *        GANGENEN LAUF VERARBEITETEN (UND NACH WIEN-AUSGABE       -
+      *        GESCHRIEBENEN) SÄTZE WERDEN DESHALB EINFACH VORWÄRTS-    -
+      *        GELESEN, OHNE SIE ERNEUT ZU VERARBEITEN ODER ZU          -
+      *        SCHREIBEN. DIE EINGELESEN-STATISTIK (U14) WIRD FÜR       -
+      *        DIESE SÄTZE TROTZDEM FORTGESCHRIEBEN, DAMIT DIE JE-      -
+      *        GESELLSCHAFT/MODUS-AUFGLIEDERUNG IN N12-PROTOKOLL AUCH   -
+      *        NACH RESTART MIT Z-ZAEHLER-EINGABE ÜBEREINSTIMMT.        -
+      *----------------------------------------------------------------
+           PERFORM WITH TEST BEFORE
+              UNTIL Z-ZAEHLER-EINGABE NOT < Z-RESTART-ZAEHLER-EIN
+      *
+              READ TDS-EINGABE
+      *
+              EVALUATE TRUE
+              WHEN S-TDSFILE-EIN-OK
+                 ADD K-1                        TO Z-ZAEHLER-EINGABE
+                 PERFORM U14-STAT-EINGELESEN
+      *
+              WHEN OTHER
+                 MOVE 'V02  '                     TO ERR-ORT-SEC
+                 MOVE K-15                        TO ERR-ORT-LFD
+                 MOVE 'FEHLER BEIM REPOSITIONIEREN TDS-EINGABE'
+                                                   TO ERR-VAR-ZEILE01
+                 MOVE S-TDSFILE-EIN-STATUS         TO S-DATEI-STATUS
+                 MOVE S-DATEI-STATUS               TO ERR-VAR-ZEILE02
+                 PERFORM BR94-DATEI-FEHLER
+                 PERFORM U01-ABBRUCH
+      *
+              END-EVALUATE
+      *
+           END-PERFORM
+      *
+           .
+       V02-EXIT.
+           EXIT.
       *
       *-----------------------------------------------------------------
        N0-NACHLAUF SECTION.
       *-----------------------------------------------------------------
            PERFORM N12-PROTOKOLL
+           PERFORM N10-TRAILER-SCHREIBEN
            PERFORM N11-DATEIEN-SCHLIESSEN
       *
            .
        N0-EXIT.
            EXIT.
+      *-----------------------------------------------------------------
+       N10-TRAILER-SCHREIBEN SECTION.
+      *-----------------------------------------------------------------
+      * IN   : Z-ZAEHLER-EINGABE, Z-ZAEHLER-AUSGABE                     -
+      * OUT  : -                                                        -
+      * VERAR: SCHREIBEN TRAILERSATZ (ANZAHL SAETZE) IN WIEN-AUSGABE    -
+      *        ALS LETZTEN SATZ DER AUSGABEDATEI                        -
+      *-----------------------------------------------------------------
+           MOVE SPACE                    TO WIEN-SATZ-AUS
+      *
+           MOVE 'TR'                     TO WIEN-SATZ-AUS (1:2)
+      *
+           MOVE 'ANZAHL EINGELESENE SAETZE:'
+                                          TO WIEN-SATZ-AUS (4:27)
+           MOVE Z-ZAEHLER-EINGABE        TO Z-TRAILER-ANZAHL-EDIT
+           MOVE Z-TRAILER-ANZAHL-EDIT    TO WIEN-SATZ-AUS (32:8)
+      *
+           MOVE 'ANZAHL AUSGEGEBENE SAETZE:'
+                                          TO WIEN-SATZ-AUS (42:27)
+           MOVE Z-ZAEHLER-AUSGABE        TO Z-TRAILER-ANZAHL-EDIT
+           MOVE Z-TRAILER-ANZAHL-EDIT    TO WIEN-SATZ-AUS (70:8)
+      *
+           PERFORM U05-SCHREIBEN-WIEN
+      *
+           .
+       N10-EXIT.
+           EXIT.
       *-----------------------------------------------------------------
        N11-DATEIEN-SCHLIESSEN SECTION.
       *-----------------------------------------------------------------
@@ -938,6 +1320,56 @@ CCC005*    END-EXEC.
               PERFORM BR94-DATEI-FEHLER
               PERFORM U01-ABBRUCH
            END-IF
+      *
+           CLOSE SUSPENSE-DATEI
+
+           IF NOT S-SUSPENSE-OK
+              MOVE 'N11  '               TO ERR-ORT-SEC
+              MOVE K-20                  TO ERR-ORT-LFD
+              MOVE 'FEHLER BEIM SCHLIEßEN SUSPENSE-DATEI'
+                                         TO ERR-VAR-ZEILE01
+              MOVE S-SUSPENSE-STATUS     TO S-DATEI-STATUS
+              PERFORM BR94-DATEI-FEHLER
+              PERFORM U01-ABBRUCH
+           END-IF
+      *
+           CLOSE TAG-AUSGABE
+
+           IF NOT S-TAG-OK
+              MOVE 'N11  '               TO ERR-ORT-SEC
+              MOVE K-26                  TO ERR-ORT-LFD
+              MOVE 'FEHLER BEIM SCHLIEßEN TAG-AUSGABE-DATEI'
+                                         TO ERR-VAR-ZEILE01
+              MOVE S-TAG-STATUS          TO S-DATEI-STATUS
+              PERFORM BR94-DATEI-FEHLER
+              PERFORM U01-ABBRUCH
+           END-IF
+      *
+      *    * LAUF ERFOLGREICH BEENDET - RESTART-DATEI ZURÜCKSETZEN,
+      *      DAMIT DER NÄCHSTE LAUF WIEDER BEI SATZ 1 BEGINNT
+           OPEN OUTPUT RESTART-DATEI
+      *
+           IF NOT S-RESTART-OK
+              MOVE 'N11  '               TO ERR-ORT-SEC
+              MOVE K-27                  TO ERR-ORT-LFD
+              MOVE 'FEHLER BEIM ÖFFNEN RESTART-DATEI'
+                                         TO ERR-VAR-ZEILE01
+              MOVE S-RESTART-STATUS      TO S-DATEI-STATUS
+              PERFORM BR94-DATEI-FEHLER
+              PERFORM U01-ABBRUCH
+           END-IF
+      *
+           CLOSE RESTART-DATEI
+      *
+           IF NOT S-RESTART-OK
+              MOVE 'N11  '               TO ERR-ORT-SEC
+              MOVE K-28                  TO ERR-ORT-LFD
+              MOVE 'FEHLER BEIM SCHLIEßEN RESTART-DATEI'
+                                         TO ERR-VAR-ZEILE01
+              MOVE S-RESTART-STATUS      TO S-DATEI-STATUS
+              PERFORM BR94-DATEI-FEHLER
+              PERFORM U01-ABBRUCH
+           END-IF
       *
            .
        N11-EXIT.
@@ -958,7 +1390,13 @@ CCC005*    END-EXEC.
       *                                                                *
       *----------------------------------------------------------------*
       *
-      **** ÜBERSCHRIFTZEILEN ABZIEHEN (3 STÜCK)
+      **** ÜBERSCHRIFTZEILEN ABZIEHEN (3 STÜCK) - SIE WERDEN GENAU
+      **** EINMAL JE LOGISCHEM LAUF GESCHRIEBEN (IN U07-TAGESDATUM-TDS,
+      **** VOR DEM ERSTEN CHECKPOINT). BEI EINEM NEUSTART SIND SIE IM
+      **** VORANGEGANGENEN LAUF GESCHRIEBEN WORDEN, ABER TROTZDEM IM
+      **** AUS DEM CHECKPOINT WIEDERHERGESTELLTEN Z-ZAEHLER-AUSGABE
+      **** ENTHALTEN (VGL. V01-RESTART-PRUEFEN) - DER ABZUG GILT ALSO
+      **** UNABHÄNGIG VOM RESTART-STATUS IMMER
            COMPUTE Z-ZAEHLER-AUSGABE = Z-ZAEHLER-AUSGABE - K-3
  
            DISPLAY ' '
@@ -977,6 +1415,44 @@ CCC005*    END-EXEC.
            DISPLAY 'ANZAHL AUSGEGEBENE SAETZE :     '
                    Z-ZAEHLER-AUSGABE
            DISPLAY ' '
+           DISPLAY 'ANZAHL SUSPENSE-SAETZE (VERWORFEN):'
+                   Z-ZAEHLER-SUSPENSE
+           DISPLAY ' '
+           DISPLAY ' '
+      *
+      **** AUFGLIEDERUNG JE GESELLSCHAFT
+           DISPLAY ' AUFGLIEDERUNG JE GESELLSCHAFT (GES./EIN-/AUSGABE):'
+           DISPLAY ' '
+           PERFORM VARYING Z-ZAEHLER FROM K-1 BY K-1 UNTIL
+                   Z-ZAEHLER > K-17
+      *
+                   IF Z-STAT-GES-EIN (Z-ZAEHLER) > ZERO
+                      DISPLAY '   GES. ' Z-STAT-GES-NR (Z-ZAEHLER)
+                      DISPLAY '      EINGELESEN: '
+                              Z-STAT-GES-EIN (Z-ZAEHLER)
+                      DISPLAY '      AUSGEGEBEN: '
+                              Z-STAT-GES-AUS (Z-ZAEHLER)
+                   END-IF
+      *
+           END-PERFORM
+           DISPLAY ' '
+      *
+      **** AUFGLIEDERUNG JE MODUS
+           DISPLAY ' AUFGLIEDERUNG JE MODUS (MODUS/EIN-/AUSGABE):'
+           DISPLAY ' '
+           PERFORM VARYING Z-ZAEHLER FROM K-1 BY K-1 UNTIL
+                   Z-ZAEHLER > K-6
+      *
+                   IF Z-STAT-MODUS-EIN (Z-ZAEHLER) > ZERO
+                      DISPLAY '   MODUS ' Z-STAT-MODUS-CODE (Z-ZAEHLER)
+                      DISPLAY '      EINGELESEN: '
+                              Z-STAT-MODUS-EIN (Z-ZAEHLER)
+                      DISPLAY '      AUSGEGEBEN: '
+                              Z-STAT-MODUS-AUS (Z-ZAEHLER)
+                   END-IF
+      *
+           END-PERFORM
+           DISPLAY ' '
            DISPLAY ' '
            DISPLAY ' '
            DISPLAY ' ===================================================
@@ -1710,7 +2186,19 @@ CCC005*    END-EXEC.
                       CONTINUE
       *
                    END-IF
-                   
+
+              WHEN K-KNR-PGES-FONDS-DIREKT
+      *
+                   IF WIEN-SATZ-DATEN-VORSCHL-NR NOT = SPACE
+      *
+                      PERFORM U044-DATEN-AUS-VORSCHLAG-44
+      *
+                   ELSE
+      *
+                      CONTINUE
+      *
+                   END-IF
+
               WHEN OTHER
       *
                    CONTINUE
@@ -1774,6 +2262,7 @@ CCC005*    END-EXEC.
                                          WIEN-SATZ-DATEN-SEMIK-52
                                          WIEN-SATZ-DATEN-SEMIK-93
                                          WIEN-SATZ-DATEN-SEMIK-94
+                                         WIEN-SATZ-DATEN-SEMIK-95
 
            PERFORM VARYING Z-ZAEHLER FROM K-1 BY K-1
              UNTIL Z-ZAEHLER > K-4
@@ -1846,6 +2335,8 @@ CCC005*    END-EXEC.
       * IN   : GES , PIN/VNR
       * OUT  : ERGÄNZTE AUSWERTUNGDATEN
       *-----------------------------------------------------------------
+      *
+           INITIALIZE PI-DRAN0140, DRAN0140-PO-BEREICH
       *
            MOVE TDS-NR       TO ANTA-NR           IN PI-DRAN0140
            MOVE TDS-PGEB-GES TO PGEB-GES          IN PI-DRAN0140
@@ -1958,14 +2449,20 @@ CCC005*    END-EXEC.
       
            END-IF
       *
-      ****   EXTERNE VNR. FÜR GES. 33 WIRD DIE DEPOT-NR EINGESTELLT
-           
+      ****   EXTERNE VNR. FÜR ELEKTRONISCHE ANTRAEGE (E-GES-LISTE) WIRD
+      ****   DIE DEPOT-NR EINGESTELLT
+
            EVALUATE TDS-PGEB-GES
            WHEN K-KNR-PGES-CAPITAL-BANK
-      
-               MOVE ANTP-TARIF IN WF-ANTRAG-PRODUKTE-NEU(K-1) 
+           WHEN K-KNR-PGES-DWS-OESTERREICH
+           WHEN K-KNR-PGES-GENERALI-INVEST
+           WHEN K-KNR-PGES-BANK-AUSTRIA-INVEST
+           WHEN K-KNR-PGES-INFINA
+           WHEN K-KNR-PGES-BAWAG
+
+               MOVE ANTP-TARIF IN WF-ANTRAG-PRODUKTE-NEU(K-1)
                  TO WIEN-SATZ-DATEN-VNR-ANTR
-         
+
            WHEN OTHER
                
                MOVE ANTA-NR  IN WF-ANTRAG-NEU
@@ -2048,8 +2545,10 @@ CCC005*    END-EXEC.
                          TO WIEN-SATZ-DATEN-EINMERLAEGE
       
       ***    CAPITAL-BANK KANN BIS ZU 15 PRODUKTE HABEN
+      ***    (FONDS-DIREKT, GES. 44, IST GLEICH AUFGEBAUT)
               WHEN K-KNR-PGES-CAPITAL-BANK
-                  
+              WHEN K-KNR-PGES-FONDS-DIREKT
+
                    MOVE ZERO TO Z-BEITRAG-NUM
                    MOVE ZERO TO Z-BEITRAG-NUM-2
                    MOVE ZERO TO Z-BEITRAG-NUM-3
@@ -2306,21 +2805,29 @@ CCC005*    END-EXEC.
            MOVE ANTA-KUNDE-PEP IN WF-ANTRAG-NEU
              TO WIEN-SATZ-DATEN-PEP-STATUS
       *
-      **** DIL-STATUS KUNDE
-      *    WIRD VORERST NUR FÜR GES. 72 FÜR DEN ERSTEN INHABER ERFASST.
-      *    FÜR WEITERE GESELLSCHAFTEN AB DEM ZWEITEN INHABER ÜBER
-      *    DIALOG "WEITERE INHABER". 
-      *    DIESE INFOMATIONEN WERDEN IM WEITEREN PROGRAMMABLAUF 
-      *    HINZUGEFÜGT
+      **** DIL-STATUS KUNDE - FÜR DEN ERSTEN INHABER, FÜR DIE
+      **** INVESTMENTGESELLSCHAFTEN (DIESELBEN WIE BEI "WEITERE
+      **** INHABER" UNTEN). FÜR WEITERE INHABER (2-5) WIRD DIESE
+      **** INFORMATION IM WEITEREN PROGRAMMABLAUF HINZUGEFÜGT.
            EVALUATE TDS-PGEB-GES
+           WHEN K-KNR-PGES-CAPITAL-BANK
+           WHEN K-KNR-PGES-DWS-OESTERREICH
+           WHEN K-KNR-PGES-GENERALI-INVEST
+           WHEN K-KNR-PGES-DIT-OEST
+           WHEN K-KNR-PGES-BANK-AUSTRIA-INVEST
+           WHEN K-KNR-PGES-FONDS-DIREKT
+           WHEN K-KNR-PGES-BANK-AUSTRIA
            WHEN K-KNR-PGES-INFINA
+           WHEN K-KNR-PGES-S-BAUSPARKASSE
+           WHEN K-KNR-PGES-BAWAG
+           WHEN K-KNR-PGES-SONST-PROD-AUSTRIA
       *
                 MOVE ANTA-ZUSATZ-1 IN WF-ANTRAG-NEU(1:1)
                   TO WIEN-S-DATEN-W-INH-DIL(K-1)
-                
+
            WHEN OTHER
                 MOVE SPACE TO WIEN-S-DATEN-W-INH-DIL(K-1)
-           
+
            END-EVALUATE
                    
       *
@@ -2365,8 +2872,9 @@ CCC005*    END-EXEC.
            WHEN TDS-PGEB-GES = K-KNR-PGES-GENERALI-INVEST
            WHEN TDS-PGEB-GES = K-KNR-PGES-DIT-OEST
            WHEN TDS-PGEB-GES = K-KNR-PGES-BANK-AUSTRIA-INVEST
+           WHEN TDS-PGEB-GES = K-KNR-PGES-FONDS-DIREKT
            WHEN TDS-PGEB-GES = K-KNR-PGES-BANK-AUSTRIA
-           WHEN TDS-PGEB-GES = K-KNR-PGES-INFINA         
+           WHEN TDS-PGEB-GES = K-KNR-PGES-INFINA
            WHEN TDS-PGEB-GES = K-KNR-PGES-S-BAUSPARKASSE
            WHEN TDS-PGEB-GES = K-KNR-PGES-BAWAG
            WHEN TDS-PGEB-GES = K-KNR-PGES-SONST-PROD-AUSTRIA
@@ -2613,13 +3121,25 @@ CCC005*    END-EXEC.
                                TO WIEN-S-DATEN-W-INH-DIL(Z-ZAEHLER)
                              
                         END-EVALUATE
-                        
+
                 END-PERFORM
-      
+      *
+      **** MEHR ALS 5 INHABER? (WIEN-S-DATEN-W-INH-TAB HAT NUR PLATZ
+      **** FÜR DIE INHABER 2-5, ALSO 4 WEITERE INHABER NEBEN DEM
+      **** ERSTEN). PO-DRAN0140 SELBST LIEFERT MAXIMAL 5 INHABER
+      **** (OCCURS 5), KANN ALSO EINEN ECHTEN 6. INHABER NICHT MELDEN -
+      **** WENN ALLE 4 WEITEREN PLÄTZE (2-5) BELEGT SIND, IST DAS DIE
+      **** BESTMÖGLICHE (WENN AUCH NICHT SICHERE) ANNAHME, DASS WEITERE
+      **** INHABER VORHANDEN SEIN KÖNNTEN UND VERLOREN GEHEN; DIES WIRD
+      **** DANN AUF DEM AUSGABESATZ VERMERKT
+                IF Z-ZAEHLER = K-6
+                   MOVE K-JA TO WIEN-SATZ-DATEN-MEHR-INHABER
+                END-IF
+      *
            WHEN OTHER
-      
+
                 CONTINUE
-      
+
            END-EVALUATE
       *
       **** AKTUELLER ANTRAGSSTATUS (ERSTER TEIL)
@@ -2854,7 +3374,7 @@ CCC005*    END-EXEC.
            SET  PI-UPAN0023-DRAN0385  TO TRUE
       *
            MOVE K-33
-           TO PI-DRAN0176-PGEB-GES
+           TO PI-DRAN0385-PGEB-GES
       *
            MOVE WIEN-SATZ-DATEN-VORSCHL-NR
            TO PI-DRAN0385-CABA-HVANTNUM
@@ -2896,7 +3416,61 @@ CCC005*    END-EXEC.
            .
        U043-EXIT.
            EXIT.
-      
+      *
+      *-----------------------------------------------------------------
+       U044-DATEN-AUS-VORSCHLAG-44 SECTION.
+      *-----------------------------------------------------------------
+      * IN   : GES , VORSCHLAGSNUMMER
+      * OUT  : ERGÄNZTE AUSWERTUNGDATEN
+      *-----------------------------------------------------------------
+      *
+           INITIALIZE PI-DRAN0386, PO-DRAN0386
+           SET  PI-UPAN0024-DRAN0386  TO TRUE
+      *
+           MOVE K-44
+           TO PI-DRAN0386-PGEB-GES
+      *
+           MOVE WIEN-SATZ-DATEN-VORSCHL-NR
+           TO PI-DRAN0386-FODI-HVANTNUM
+      *
+           CALL K-UPAN0024 USING BY REFERENCE PI-UPAN0024
+                                              PI-DRAN0386
+                                              PO-DRAN0386
+                                              ERR-ERROR-BEREICH
+                                              STANDARD-STATUS-BEREICH
+           END-CALL
+      *
+           IF ERR-RC-SCHWERER-FEHLER
+              PERFORM BR99-SCHWERER-FEHLER-DISPLAY
+           END-IF
+      *
+           EVALUATE TRUE
+           WHEN PO-DRAN0386-RC-OK
+      *
+                MOVE PO-DRAN0386-FODI-AS-KD-BID(K-2)
+                  TO WIEN-SATZ-DATEN-KD-NUMMER-2
+      *
+      **** GWO-VB
+      *
+                IF WIEN-SATZ-DATEN-GEWERBE-VBNR = ZERO
+                   MOVE PO-DRAN0386-FODI-GEWERBE-VB
+                     TO WIEN-SATZ-DATEN-GEWERBE-VBNR
+                ELSE
+                   CONTINUE
+                END-IF
+      *
+      *** IST GWO-VB NOCH IMMER LEER IST DER AVERM = GWO-VB
+                IF WIEN-SATZ-DATEN-GEWERBE-VBNR = ZERO
+                   MOVE WIEN-SATZ-DATEN-VBNR
+                     TO WIEN-SATZ-DATEN-GEWERBE-VBNR
+                ELSE
+                   CONTINUE
+                END-IF
+      *
+           .
+       U044-EXIT.
+           EXIT.
+      *
       *-----------------------------------------------------------------
        U05-SCHREIBEN-WIEN SECTION.
       *-----------------------------------------------------------------
@@ -2921,6 +3495,83 @@ CCC005*    END-EXEC.
            .
        U05-EXIT.
            EXIT.
+      *-----------------------------------------------------------------
+       U06-CHECKPOINT-SCHREIBEN SECTION.
+      *-----------------------------------------------------------------
+      * IN   : Z-ZAEHLER-EINGABE, Z-TAGESDATUM-EUR, TDS-NR,              -
+      *        Z-STAT-GES-AUS, Z-STAT-MODUS-AUS                         -
+      * OUT  : RESTART-DATEI                                            -
+      * VERAR: NACH JEDEM ERFOLGREICH NACH WIEN-AUSGABE GESCHRIEBENEN   -
+      *        SATZ WIRD DER AKTUELLE STAND (ZÄHLER EINGABE, TAGES-     -
+      *        DATUM, LETZTE TDS-NR, JE-GESELLSCHAFT/MODUS-AUSGEGEBEN-  -
+      *        AUFGLIEDERUNG) IN DIE RESTART-DATEI GESCHRIEBEN. DIE      -
+      *        AUFGLIEDERUNG WIRD MITGESCHRIEBEN, DAMIT SIE BEI EINEM   -
+      *        RESTART GENAUSO WIE DER GESAMTZÄHLER Z-ZAEHLER-AUSGABE   -
+      *        WIEDERHERGESTELLT WERDEN KANN (VGL. V01-RESTART-PRUEFEN).-
+      *        DIE DATEI WIRD JE CHECKPOINT NEU GEÖFFNET UND SOFORT     -
+      *        WIEDER GESCHLOSSEN, DAMIT DER STAND AUCH BEI EINEM       -
+      *        ABBRUCH MITTEN IM LAUF (BR94/U01-ABBRUCH) AUF DER        -
+      *        PLATTE STEHT UND FÜR EINEN RESTART (V01-RESTART-PRUEFEN) -
+      *        ZUR VERFÜGUNG STEHT.                                     -
+      *-----------------------------------------------------------------
+           MOVE K-PGM-NAME               TO RESTART-SATZ-PGM-NAME
+           MOVE Z-TAGESDATUM-EUR         TO RESTART-SATZ-TAGESDATUM
+           MOVE Z-ZAEHLER-EINGABE        TO RESTART-SATZ-ZAEHLER-EIN
+           MOVE Z-ZAEHLER-AUSGABE        TO RESTART-SATZ-ZAEHLER-AUS
+           MOVE TDS-NR                   TO RESTART-SATZ-TDS-NR
+           MOVE Z-ZAEHLER-SUSPENSE       TO RESTART-SATZ-ZAEHLER-SUSP
+      *
+           PERFORM VARYING Z-ZAEHLER FROM K-1 BY K-1 UNTIL
+                   Z-ZAEHLER > K-17
+                   MOVE Z-STAT-GES-AUS (Z-ZAEHLER)
+                     TO RESTART-SATZ-STAT-GES-AUS (Z-ZAEHLER)
+           END-PERFORM
+      *
+           PERFORM VARYING Z-ZAEHLER FROM K-1 BY K-1 UNTIL
+                   Z-ZAEHLER > K-6
+                   MOVE Z-STAT-MODUS-AUS (Z-ZAEHLER)
+                     TO RESTART-SATZ-STAT-MOD-AUS (Z-ZAEHLER)
+           END-PERFORM
+      *
+           OPEN OUTPUT RESTART-DATEI
+      *
+           IF NOT S-RESTART-OK
+              MOVE 'U06  '           TO ERR-ORT-SEC
+              MOVE K-18              TO ERR-ORT-LFD
+              MOVE 'FEHLER BEIM ÖFFNEN RESTART-DATEI'
+                                     TO ERR-VAR-ZEILE01
+              MOVE S-RESTART-STATUS  TO S-DATEI-STATUS
+              PERFORM BR94-DATEI-FEHLER
+              PERFORM U01-ABBRUCH
+           END-IF
+      *
+           WRITE RESTART-SATZ
+      *
+           IF NOT S-RESTART-OK
+              MOVE 'U06  '           TO ERR-ORT-SEC
+              MOVE K-24              TO ERR-ORT-LFD
+              MOVE 'FEHLER BEIM SCHREIBEN RESTART-DATEI'
+                                     TO ERR-VAR-ZEILE01
+              MOVE S-RESTART-STATUS  TO S-DATEI-STATUS
+              PERFORM BR94-DATEI-FEHLER
+              PERFORM U01-ABBRUCH
+           END-IF
+      *
+           CLOSE RESTART-DATEI
+      *
+           IF NOT S-RESTART-OK
+              MOVE 'U06  '           TO ERR-ORT-SEC
+              MOVE K-25              TO ERR-ORT-LFD
+              MOVE 'FEHLER BEIM SCHLIEßEN RESTART-DATEI'
+                                     TO ERR-VAR-ZEILE01
+              MOVE S-RESTART-STATUS  TO S-DATEI-STATUS
+              PERFORM BR94-DATEI-FEHLER
+              PERFORM U01-ABBRUCH
+           END-IF
+      *
+           .
+       U06-EXIT.
+           EXIT.
       *
       *----------------------------------------------------------
        U07-TAGESDATUM-TDS SECTION.
@@ -2947,6 +3598,7 @@ CCC005*    END-EXEC.
                    WHEN K-KNR-PGES-GENERALI-INVEST
                    WHEN K-KNR-PGES-DIT-OEST
                    WHEN K-KNR-PGES-BANK-AUSTRIA-INVEST
+                   WHEN K-KNR-PGES-FONDS-DIREKT
                    WHEN K-KNR-PGES-SONST-GES-AT-HAFTPF
                    WHEN K-KNR-PGES-BANK-AUSTRIA
                    WHEN K-KNR-PGES-GENERALI-BANK
@@ -2963,22 +3615,32 @@ CCC005*    END-EXEC.
       *
                              MOVE 'TAEGL  ERFASSTE ANTRAEGE VOM:'
                                TO WIEN-SATZ-AUS (31:29)
-      *** DATUM
-                             MOVE TDS-DATUM
-                               TO Z-TAGESDATUM-TDS-FORMAT
-                             MOVE Z-TAGESDATUM-TDS-FORMAT(6:2)
-                               TO Z-TAGESDATUM-TDS-LANG-TT
-                                  PI-DRPA0131-DATUM-6(1:2)
-                             MOVE Z-TAGESDATUM-TDS-FORMAT(4:2)
-                               TO Z-TAGESDATUM-TDS-LANG-MM
-                                  PI-DRPA0131-DATUM-6(3:2)
-                             MOVE Z-TAGESDATUM-TDS-FORMAT(2:2)
-                               TO PI-DRPA0131-DATUM-6(5:2)
-      *
-                             PERFORM U10-DATUM-PRUEF
-      *
-                             MOVE Z-TAGESDATUM-TDS-LANG
-                               TO WIEN-SATZ-AUS (71:10)
+      *** DATUM (PER PARM VORGEGEBEN, SONST AUS DEM 1. TDS-SATZ)
+                             IF S-TAGESDATUM-PARM-VORHANDEN
+      *
+                                MOVE Z-PARM-TAGESDATUM-EUR
+                                  TO WIEN-SATZ-AUS (71:10)
+                                     Z-TAGESDATUM-EUR
+      *
+                             ELSE
+      *
+                                MOVE TDS-DATUM
+                                  TO Z-TAGESDATUM-TDS-FORMAT
+                                MOVE Z-TAGESDATUM-TDS-FORMAT(6:2)
+                                  TO Z-TAGESDATUM-TDS-LANG-TT
+                                     PI-DRPA0131-DATUM-6(1:2)
+                                MOVE Z-TAGESDATUM-TDS-FORMAT(4:2)
+                                  TO Z-TAGESDATUM-TDS-LANG-MM
+                                     PI-DRPA0131-DATUM-6(3:2)
+                                MOVE Z-TAGESDATUM-TDS-FORMAT(2:2)
+                                  TO PI-DRPA0131-DATUM-6(5:2)
+      *
+                                PERFORM U10-DATUM-PRUEF
+      *
+                                MOVE Z-TAGESDATUM-TDS-LANG
+                                  TO WIEN-SATZ-AUS (71:10)
+      *
+                             END-IF
       *
                              PERFORM U05-SCHREIBEN-WIEN
       *
@@ -3089,11 +3751,19 @@ CCC005*    END-EXEC.
       *----------------------------------------------------------
        U08-TAGESDATUM SECTION.
       *----------------------------------------------------------
-           PERFORM SQL-SEL-TAGESDATUM
-           IF SQLCODE NOT = KS-OK
-              MOVE 'U08  '               TO ERR-ORT-SEC
-              MOVE K-13                  TO ERR-ORT-LFD
-              PERFORM BR91-SQL-FEHLER
+           IF S-TAGESDATUM-PARM-VORHANDEN
+      *
+              MOVE Z-PARM-TAGESDATUM-EUR TO Z-TAGESDATUM-EUR
+      *
+           ELSE
+      *
+              PERFORM SQL-SEL-TAGESDATUM
+              IF SQLCODE NOT = KS-OK
+                 MOVE 'U08  '               TO ERR-ORT-SEC
+                 MOVE K-13                  TO ERR-ORT-LFD
+                 PERFORM BR91-SQL-FEHLER
+              END-IF
+      *
            END-IF
       *
            .
@@ -3247,10 +3917,192 @@ CCC005*    END-EXEC.
                    'ä' BY 'Ä'
                    'ö' BY 'Ö'
                    'ü' BY 'Ü'
-      
+
            .
        AAA-EXIT.
            EXIT.
+      *-----------------------------------------------------------------
+       U13-SCHREIBEN-SUSPENSE SECTION.
+      *-----------------------------------------------------------------
+      * IN   : TDS-PGEB-GES, TDS-NR, TDS-MODUS, Z-SUSPENSE-GRUND        -
+      * OUT  : SUSPENSE-DATEI                                           -
+      * VERAR: SCHREIBEN EINES SUSPENSE-SATZES FÜR EINEN VON            -
+      *        B1-BEARBEITUNG VERWORFENEN TDS-SATZ (UNBEKANNTE/NICHT    -
+      *        ÖSTERR. GESELLSCHAFT ODER UNGÜLTIGER MODUS), DAMIT DIESE -
+      *        SÄTZE NICHT SPURLOS VERLOREN GEHEN.                      -
+      *-----------------------------------------------------------------
+           MOVE SPACE                 TO SUSPENSE-SATZ-AUS
+      *
+           MOVE ';'                   TO SUSPENSE-SATZ-DATEN-SEMIK-1
+                                         SUSPENSE-SATZ-DATEN-SEMIK-2
+                                         SUSPENSE-SATZ-DATEN-SEMIK-3
+      *
+           MOVE TDS-PGEB-GES          TO SUSPENSE-SATZ-DATEN-PGEB-GES
+           MOVE TDS-NR                TO SUSPENSE-SATZ-DATEN-PIN
+           MOVE TDS-MODUS             TO SUSPENSE-SATZ-DATEN-MODUS
+           MOVE Z-SUSPENSE-GRUND      TO SUSPENSE-SATZ-DATEN-GRUND
+      *
+           WRITE SUSPENSE-SATZ-AUS
+      *
+           IF NOT S-SUSPENSE-OK
+              MOVE 'U13  '           TO ERR-ORT-SEC
+              MOVE K-21              TO ERR-ORT-LFD
+              MOVE 'FEHLER BEIM SCHREIBEN SUSPENSE-DATEI'
+                                     TO ERR-VAR-ZEILE01
+              MOVE S-SUSPENSE-STATUS TO S-DATEI-STATUS
+              PERFORM BR94-DATEI-FEHLER
+              PERFORM U01-ABBRUCH
+           END-IF
+      *
+           ADD  K-1                  TO Z-ZAEHLER-SUSPENSE
+      *
+           .
+       U13-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       U14-STAT-EINGELESEN SECTION.
+      *-----------------------------------------------------------------
+      * IN   : TDS-PGEB-GES, TDS-MODUS                                  -
+      * OUT  : Z-STAT-GES-EIN, Z-STAT-MODUS-EIN                         -
+      * VERAR: FORTSCHREIBEN DER EINGELESEN-STATISTIK JE GESELLSCHAFT   -
+      *        UND MODUS FÜR N12-PROTOKOLL                              -
+      *-----------------------------------------------------------------
+           PERFORM VARYING Z-ZAEHLER FROM K-1 BY K-1 UNTIL
+                   Z-ZAEHLER > K-17
+      *
+                   IF Z-STAT-GES-NR (Z-ZAEHLER) = TDS-PGEB-GES
+                      ADD K-1 TO Z-STAT-GES-EIN (Z-ZAEHLER)
+                      MOVE K-17 TO Z-ZAEHLER
+                   END-IF
+      *
+           END-PERFORM
+      *
+           PERFORM VARYING Z-ZAEHLER FROM K-1 BY K-1 UNTIL
+                   Z-ZAEHLER > K-6
+      *
+                   IF Z-STAT-MODUS-CODE (Z-ZAEHLER) = TDS-MODUS
+                      ADD K-1 TO Z-STAT-MODUS-EIN (Z-ZAEHLER)
+                      MOVE K-6 TO Z-ZAEHLER
+                   END-IF
+      *
+           END-PERFORM
+      *
+           .
+       U14-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       U15-STAT-AUSGEGEBEN SECTION.
+      *-----------------------------------------------------------------
+      * IN   : TDS-PGEB-GES, TDS-MODUS                                  -
+      * OUT  : Z-STAT-GES-AUS, Z-STAT-MODUS-AUS                         -
+      * VERAR: FORTSCHREIBEN DER AUSGEGEBEN-STATISTIK JE GESELLSCHAFT   -
+      *        UND MODUS FÜR N12-PROTOKOLL                              -
+      *-----------------------------------------------------------------
+           PERFORM VARYING Z-ZAEHLER FROM K-1 BY K-1 UNTIL
+                   Z-ZAEHLER > K-17
+      *
+                   IF Z-STAT-GES-NR (Z-ZAEHLER) = TDS-PGEB-GES
+                      ADD K-1 TO Z-STAT-GES-AUS (Z-ZAEHLER)
+                      MOVE K-17 TO Z-ZAEHLER
+                   END-IF
+      *
+           END-PERFORM
+      *
+           PERFORM VARYING Z-ZAEHLER FROM K-1 BY K-1 UNTIL
+                   Z-ZAEHLER > K-6
+      *
+                   IF Z-STAT-MODUS-CODE (Z-ZAEHLER) = TDS-MODUS
+                      ADD K-1 TO Z-STAT-MODUS-AUS (Z-ZAEHLER)
+                      MOVE K-6 TO Z-ZAEHLER
+                   END-IF
+      *
+           END-PERFORM
+      *
+           .
+       U15-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       U16-SCHREIBEN-TAGDATEI SECTION.
+      *-----------------------------------------------------------------
+      * IN   : WIEN-SATZ-DATEN                                          -
+      * OUT  : TAG-AUSGABE                                               -
+      * VERAR: SCHREIBEN DES ZU WIEN-SATZ-DATEN GEHÖRIGEN SATZES IN DAS  -
+      *        SELBSTBESCHREIBENDE TAG=WERT-FORMAT (TAG-AUSGABE),        -
+      *        GLEICHER SCHLÜSSEL WIE WIEN-AUSGABE                       -
+      *-----------------------------------------------------------------
+      *** INITIALIZE (STATT MOVE SPACE) LÄSST DIE UNBENANNTEN FILLER-
+      *** LABELS ('SATZART=' USW.) UNVERÄNDERT - NUR DIE BENANNTEN
+      *** FELDER (SEMIKOLA, DATENFELDER) WERDEN AUF SPACE GESETZT UND
+      *** MÜSSEN DESHALB WIE BEI WIEN-SATZ-AUS ANSCHLIESSEND WIEDER
+      *** BEFÜLLT WERDEN
+           INITIALIZE TAG-SATZ-AUS
+      *
+           MOVE ';'                   TO TAG-SATZ-DATEN-SEMIK-1
+                                         TAG-SATZ-DATEN-SEMIK-2
+                                         TAG-SATZ-DATEN-SEMIK-3
+                                         TAG-SATZ-DATEN-SEMIK-4
+                                         TAG-SATZ-DATEN-SEMIK-5
+                                         TAG-SATZ-DATEN-SEMIK-6
+                                         TAG-SATZ-DATEN-SEMIK-7
+                                         TAG-SATZ-DATEN-SEMIK-8
+                                         TAG-SATZ-DATEN-SEMIK-9
+                                         TAG-SATZ-DATEN-SEMIK-10
+                                         TAG-SATZ-DATEN-SEMIK-11
+                                         TAG-SATZ-DATEN-SEMIK-12
+                                         TAG-SATZ-DATEN-SEMIK-13
+                                         TAG-SATZ-DATEN-SEMIK-14
+                                         TAG-SATZ-DATEN-SEMIK-15
+                                         TAG-SATZ-DATEN-SEMIK-16
+                                         TAG-SATZ-DATEN-SEMIK-17
+                                         TAG-SATZ-DATEN-SEMIK-18
+      *
+           MOVE WIEN-SATZ-DATEN-SATZART
+                                       TO TAG-SATZ-DATEN-SATZART
+           MOVE WIEN-SATZ-DATEN-PGEB-GES
+                                       TO TAG-SATZ-DATEN-PGEB-GES
+           MOVE WIEN-SATZ-DATEN-VBNR   TO TAG-SATZ-DATEN-VBNR
+           MOVE WIEN-SATZ-DATEN-GEWERBE-VBNR
+                                       TO TAG-SATZ-DATEN-GEWERBE-VBNR
+           MOVE WIEN-SATZ-DATEN-VMNR   TO TAG-SATZ-DATEN-VMNR
+           MOVE WIEN-SATZ-DATEN-PIN    TO TAG-SATZ-DATEN-PIN
+           MOVE WIEN-SATZ-DATEN-VNR-ANTR
+                                       TO TAG-SATZ-DATEN-VNR-ANTR
+           MOVE WIEN-SATZ-DATEN-VORSCHL-NR
+                                       TO TAG-SATZ-DATEN-VORSCHL-NR
+           MOVE WIEN-SATZ-DATEN-KD-VORNAME
+                                       TO TAG-SATZ-DATEN-KD-VORNAME
+           MOVE WIEN-SATZ-DATEN-KD-ZUNAME
+                                       TO TAG-SATZ-DATEN-KD-ZUNAME
+           MOVE WIEN-SATZ-DATEN-KD-NUMMER
+                                       TO TAG-SATZ-DATEN-KD-NUMMER
+           MOVE WIEN-SATZ-DATEN-KD-GEB-DAT
+                                       TO TAG-SATZ-DATEN-KD-GEB-DAT
+           MOVE WIEN-SATZ-DATEN-PROD-SCHL-1
+                                       TO TAG-SATZ-DATEN-PROD-SCHL-1
+           MOVE WIEN-SATZ-DATEN-TARIF  TO TAG-SATZ-DATEN-TARIF
+           MOVE WIEN-SATZ-DATEN-AN-BEITRAG
+                                       TO TAG-SATZ-DATEN-AN-BEITRAG
+           MOVE WIEN-SATZ-DATEN-SUMME  TO TAG-SATZ-DATEN-SUMME
+           MOVE WIEN-SATZ-DATEN-ANTRAGS-ART
+                                       TO TAG-SATZ-DATEN-ANTRAGS-ART
+           MOVE WIEN-SATZ-DATEN-MEHR-INHABER
+                                       TO TAG-SATZ-DATEN-MEHR-INHABER
+      *
+           WRITE TAG-SATZ-AUS
+      *
+           IF NOT S-TAG-OK
+              MOVE 'U16  '            TO ERR-ORT-SEC
+              MOVE K-22               TO ERR-ORT-LFD
+              MOVE 'FEHLER BEIM SCHREIBEN TAG-AUSGABE-DATEI'
+                                      TO ERR-VAR-ZEILE01
+              MOVE S-TAG-STATUS       TO S-DATEI-STATUS
+              PERFORM BR94-DATEI-FEHLER
+              PERFORM U01-ABBRUCH
+           END-IF
+      *
+           .
+       U16-EXIT.
+           EXIT.
       ***********************************************************
       *    ALLE SQL-STATEMENTS (AUSSER DECLARE CURSOR)          *
       ***********************************************************
