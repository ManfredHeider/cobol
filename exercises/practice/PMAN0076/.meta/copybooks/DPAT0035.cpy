@@ -0,0 +1,19 @@
+      *------------------------------------------------------------*
+      * DPAT0035  -  BR93-PROG-FEHLER  (PROGRAMM-/LOGIK-FEHLER)    *
+      *------------------------------------------------------------*
+       BR93-PROG-FEHLER SECTION.
+      *-----------------------------------------------------------------
+      * INPUT : MUSS: K-PGM-NAME                                       -
+      *         KANN: ERR-ORT-SEC, ERR-ORT-LFD, ERR-VAR-ZEILE01 -04    -
+      *-----------------------------------------------------------------
+      *
+           MOVE 'PROGRAMM-/LOGIK-FEHLER'    TO ERR-VAR-ZEILE03
+           MOVE K-PGM-NAME                  TO ERR-VAR-ZEILE04
+           SET  ERR-RC-SCHWERER-FEHLER      TO TRUE
+      *
+           PERFORM UR81-ERR-AUFBER
+           PERFORM BR99-SCHWERER-FEHLER-DISPLAY
+      *
+           .
+       BR93-EXIT.
+           EXIT.
