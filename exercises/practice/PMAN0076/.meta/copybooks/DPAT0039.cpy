@@ -0,0 +1,13 @@
+      *------------------------------------------------------------*
+      * DPAT0039  -  UR81-ERR-AUFBER  (FEHLER-AUFBEREITUNG)        *
+      *------------------------------------------------------------*
+       UR81-ERR-AUFBER SECTION.
+      *-----------------------------------------------------------------
+      * INPUT   : ERR-ERROR-BEREICH                                    -
+      *-----------------------------------------------------------------
+      *
+           MOVE ERR-VAR-ZEILE01              TO D-ERROR-TEXT
+      *
+           .
+       UR81-EXIT.
+           EXIT.
