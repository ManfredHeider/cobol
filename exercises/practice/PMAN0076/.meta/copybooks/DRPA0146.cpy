@@ -0,0 +1,14 @@
+      *------------------------------------------------------------*
+      * DRPA0146  -  PI/PO-DRPA0146 (ZEITRAUM ERMITTELN)           *
+      *------------------------------------------------------------*
+       01  PI-DRPA0146.
+           05  PI-DRPA0146-FORMAT      PIC X(008) VALUE SPACE.
+               88  PI-DRPA0146-FORMAT-MON-MIT    VALUE 'MON-MIT'.
+           05  PI-DRPA0146-DATUM-ANF   PIC X(010).
+           05  PI-DRPA0146-DATUM-END   PIC X(010).
+      *
+       01  PO-DRPA0146.
+           05  PO-DRPA0146-RC          PIC X(003).
+               88  PO-DRPA0146-RC-OK               VALUE '001'.
+               88  PO-DRPA0146-RC-NOK              VALUE '002'.
+               88  PO-DRPA0146-RC-EDAT-NOK         VALUE '003'.
