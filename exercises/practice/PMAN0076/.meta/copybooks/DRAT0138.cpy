@@ -0,0 +1,6 @@
+      *------------------------------------------------------------*
+      * DRAT0138  -  PI-ZWAT0008  (FUNKTIONEN ZWAT0008)            *
+      *------------------------------------------------------------*
+       01  PI-ZWAT0008.
+           05  PI-ZWAT0008-FUNKTION    PIC X(008) VALUE SPACE.
+               88  PI-ZWAT0008-DRAT0151         VALUE 'DRAT0151'.
