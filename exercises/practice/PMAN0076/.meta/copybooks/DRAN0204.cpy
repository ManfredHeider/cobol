@@ -0,0 +1,8 @@
+      *------------------------------------------------------------*
+      * DRAN0204  -  Z-ELEKTR-DATEN-GENL (GENERALI LEBEN, GES. 26) *
+      *------------------------------------------------------------*
+           15  GENL-PC-VORSCHLAG-NR     PIC X(010).
+           15  GENL-PC-TARIF            PIC X(010).
+           15  GENL-PC-SUMME            PIC 9(007)V99.
+           15  GENL-PC-BEGINN           PIC X(010).
+           15  GENL-PC-FILLER           PIC X(263).
