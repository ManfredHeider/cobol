@@ -0,0 +1,5 @@
+      *------------------------------------------------------------*
+      * DRAN0206  -  PI-UPAN0020  (FUNKTIONEN UPAN0020)            *
+      *------------------------------------------------------------*
+       01  PI-UPAN0020                 PIC X(008) VALUE SPACE.
+           88  PI-UPAN0020-DRAN0207             VALUE 'DRAN0207'.
