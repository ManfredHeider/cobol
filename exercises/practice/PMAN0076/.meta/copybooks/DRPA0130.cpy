@@ -0,0 +1,7 @@
+      *------------------------------------------------------------*
+      * DRPA0130  -  PI-UPPA0016  (FUNKTIONEN UPPA0016)            *
+      *------------------------------------------------------------*
+       01  PI-UPPA0016.
+           05  PI-UPPA0016-FUNKTION    PIC X(008) VALUE SPACE.
+               88  PI-UPPA0016-DRPA0131         VALUE 'DRPA0131'.
+               88  PI-UPPA0016-DRPA0146         VALUE 'DRPA0146'.
