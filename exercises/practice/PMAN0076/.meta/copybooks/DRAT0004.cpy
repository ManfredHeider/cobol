@@ -0,0 +1,13 @@
+      *------------------------------------------------------------*
+      * DRAT0004  -  ERR-ERROR-BEREICH  -  STANDARD-FEHLER-BEREICH *
+      *------------------------------------------------------------*
+       01  ERR-ERROR-BEREICH.
+           05  ERR-ORT-SEC              PIC X(005) VALUE SPACE.
+           05  ERR-ORT-LFD              PIC S9(004) COMP VALUE ZERO.
+           05  ERR-VAR-ZEILE01          PIC X(060) VALUE SPACE.
+           05  ERR-VAR-ZEILE02          PIC X(060) VALUE SPACE.
+           05  ERR-VAR-ZEILE03          PIC X(060) VALUE SPACE.
+           05  ERR-VAR-ZEILE04          PIC X(060) VALUE SPACE.
+           05  ERR-RC                   PIC X(001) VALUE SPACE.
+               88  ERR-RC-OK                       VALUE ' '.
+               88  ERR-RC-SCHWERER-FEHLER          VALUE '9'.
