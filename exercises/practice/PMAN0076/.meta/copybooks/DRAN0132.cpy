@@ -0,0 +1,26 @@
+      *------------------------------------------------------------*
+      * DRAN0132  -  WF-ANTRAG-ALT (URSPRUNGSZUSTAND ANTRAG)       *
+      *------------------------------------------------------------*
+       01  WF-ANTRAG-ALT.
+           05  ANTA-NR-ALT              PIC X(015).
+           05  ANTA-PGEB-GES-ALT        PIC 9(002).
+           05  ANTA-VORSCHLAG-NR-ALT    PIC X(010).
+           05  ANTA-PIN-ALT             PIC X(015).
+           05  ANTA-KD-BEST-ID-ALT      PIC X(018).
+           05  ANTA-GEB-DAT-ALT         PIC X(010).
+           05  ANTA-KUNDE-STAA-ALT      PIC X(006).
+           05  ANTA-KUNDE-PEP-ALT       PIC X(004).
+           05  ANTA-KUNDE-BRAN-ALT      PIC X(040).
+           05  ANTA-KUNDE-BGRP-ALT      PIC X(040).
+           05  ANTA-ANTR-STATUS-1-ALT   PIC 9(002).
+           05  ANTA-STATISTIK-ALT       PIC X(010).
+           05  WF-ANTRAG-PRODUKTE-ALT   OCCURS 15 TIMES
+                                        INDEXED BY WF-ANTR-PROD-ALT-IX.
+               10  PROD-PROD-SCHL-ALT   PIC 9(004).
+               10  ANTP-ZUSATZ-1-ALT    PIC X(004).
+               10  ANTP-ZUSATZ-2-ALT    PIC X(004).
+               10  ANTP-SUMME-ALT       PIC 9(007)V99.
+               10  ANTP-LAUFZEIT-ALT    PIC 9(003).
+               10  ANTP-EINH-AVERM-ALT  PIC 9(007)V99.
+               10  ANTP-ZAHLWEISE-ALT   PIC 9(001).
+               10  ANTP-TARIF-ALT       PIC X(010).
