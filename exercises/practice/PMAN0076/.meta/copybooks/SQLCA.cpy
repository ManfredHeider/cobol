@@ -0,0 +1,22 @@
+      *------------------------------------------------------------*
+      * SQLCA  -  STANDARD DB2 SQL-COMMUNICATION-AREA              *
+      *------------------------------------------------------------*
+       01  SQLCA.
+           05  SQLCAID                  PIC X(008) VALUE 'SQLCA'.
+           05  SQLCABC                  PIC S9(009) COMP VALUE 136.
+           05  SQLCODE                  PIC S9(009) COMP VALUE ZERO.
+           05  SQLERRM.
+               49  SQLERRML             PIC S9(004) COMP VALUE ZERO.
+               49  SQLERRMC              PIC X(070) VALUE SPACE.
+           05  SQLERRP                  PIC X(008) VALUE SPACE.
+           05  SQLERRD  OCCURS 6 TIMES  PIC S9(009) COMP VALUE ZERO.
+           05  SQLWARN.
+               10  SQLWARN0             PIC X(001) VALUE SPACE.
+               10  SQLWARN1             PIC X(001) VALUE SPACE.
+               10  SQLWARN2             PIC X(001) VALUE SPACE.
+               10  SQLWARN3             PIC X(001) VALUE SPACE.
+               10  SQLWARN4             PIC X(001) VALUE SPACE.
+               10  SQLWARN5             PIC X(001) VALUE SPACE.
+               10  SQLWARN6             PIC X(001) VALUE SPACE.
+               10  SQLWARN7             PIC X(001) VALUE SPACE.
+           05  SQLSTATE                 PIC X(005) VALUE '00000'.
