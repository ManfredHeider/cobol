@@ -0,0 +1,8 @@
+      *------------------------------------------------------------*
+      * DRAT0007  -  PARAMETER-STEUER / PARAMETER-RETURN           *
+      *------------------------------------------------------------*
+       01  PARAMETER-STEUER.
+           05  PARM-STEUER-TEXT         PIC X(080) VALUE SPACE.
+      *
+       01  PARAMETER-RETURN.
+           05  PARM-RETURN-RC           PIC X(001) VALUE SPACE.
