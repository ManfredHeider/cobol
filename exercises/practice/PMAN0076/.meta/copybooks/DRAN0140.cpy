@@ -0,0 +1,29 @@
+      *------------------------------------------------------------*
+      * DRAN0140  -  PI/PO-DRAN0140 (FUNKTION ERMITTELN ANTRAG)    *
+      *------------------------------------------------------------*
+       01  PI-DRAN0140.
+           05  ANTA-NR                 PIC X(015).
+           05  PGEB-GES                PIC 9(002).
+           05  ANTA-VORSCHLAG-NR       PIC X(010).
+      *
+       01  DRAN0140-PO-BEREICH.
+           05  PO-DRAN0140             OCCURS 5 TIMES.
+               10  PO-DRAN0140-RC      PIC X(003).
+                   88  PO-DRAN0140-RC-1-OK             VALUE '001'.
+                   88  PO-DRAN0140-RC-1-NOT-FOUND      VALUE '002'.
+                   88  PO-DRAN0140-RC-1-OK-OHNE-PROD   VALUE '003'.
+                   88  PO-DRAN0140-RC-2-PE-S-OK        VALUE '004'.
+                   88  PO-DRAN0140-RC-2-PE-S-NOK       VALUE '005'.
+                   88  PO-DRAN0140-RC-3-VD-OK          VALUE '006'.
+                   88  PO-DRAN0140-RC-3-VD-NOK         VALUE '007'.
+               10  PO-INHABER-INFO-VORNAME  PIC X(026).
+               10  PO-INHABER-INFO-ZUNAME   PIC X(026).
+               10  PO-INHABER-INFO-GEBDAT   PIC X(006).
+               10  PO-INHABER-INFO-AUSLKZ   PIC X(003).
+               10  PO-INHABER-INFO-PLZ      PIC X(009).
+               10  PO-INHABER-INFO-ORT      PIC X(021).
+               10  PO-INHABER-INFO-STAANG   PIC X(006).
+               10  PO-INHABER-INFO-PEP-STAT PIC X(004).
+               10  PO-INHABER-INFO-BRAN     PIC X(040).
+               10  PO-INHABER-INFO-BGRP     PIC X(040).
+               10  PO-INHABER-INFO-DIL-STAT PIC X(001).
