@@ -0,0 +1,209 @@
+      *------------------------------------------------------------*
+      * DRAN0227  -  WIEN-SATZ-AUS (AUSGABESATZ WIEN-AUSGABE)      *
+      *------------------------------------------------------------*
+       01  DRAN0227.
+           05  WIEN-SATZ-DATEN.
+               10  WIEN-SATZ-DATEN-SATZART      PIC X(002).
+               10  WIEN-SATZ-DATEN-SEMIK-1      PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-VBNR         PIC X(007).
+               10  WIEN-SATZ-DATEN-SEMIK-2      PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-GEWERBE-VBNR PIC X(007).
+               10  WIEN-SATZ-DATEN-SEMIK-3      PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-VMNR         PIC X(007).
+               10  WIEN-SATZ-DATEN-SEMIK-4      PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-PIN          PIC X(015).
+               10  WIEN-SATZ-DATEN-SEMIK-5      PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-VNR-ANTR     PIC X(015).
+               10  WIEN-SATZ-DATEN-SEMIK-6      PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-VORSCHL-NR   PIC X(009).
+               10  WIEN-SATZ-DATEN-SEMIK-7      PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-KD-VORNAME   PIC X(026).
+               10  WIEN-SATZ-DATEN-SEMIK-8      PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-KD-ZUNAME    PIC X(026).
+               10  WIEN-SATZ-DATEN-SEMIK-9      PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-KD-NUMMER    PIC X(018).
+               10  WIEN-SATZ-DATEN-SEMIK-10     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-KD-GEB-DAT   PIC X(010).
+               10  WIEN-SATZ-DATEN-SEMIK-11     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-KD-SOZVNR    PIC X(010).
+               10  WIEN-SATZ-DATEN-SEMIK-12     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-KD-AUSL-KZ   PIC X(003).
+               10  WIEN-SATZ-DATEN-SEMIK-13     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-KD-PLZ       PIC X(006).
+               10  WIEN-SATZ-DATEN-SEMIK-14     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-KD-ORT       PIC X(021).
+               10  WIEN-SATZ-DATEN-SEMIK-15     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-KD-STRASSE   PIC X(026).
+               10  WIEN-SATZ-DATEN-SEMIK-16     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-PGEB-GES     PIC X(002).
+               10  WIEN-SATZ-DATEN-SEMIK-17     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-PROD-SCHL-1  PIC X(004).
+               10  WIEN-SATZ-DATEN-SEMIK-18     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-PROD-SCHL-2  PIC X(004).
+               10  WIEN-SATZ-DATEN-SEMIK-19     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-PROD-SCHL-3  PIC X(004).
+               10  WIEN-SATZ-DATEN-SEMIK-20     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-PROD-SCHL-4  PIC X(004).
+               10  WIEN-SATZ-DATEN-SEMIK-21     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-PROD-SCHL-5  PIC X(004).
+               10  WIEN-SATZ-DATEN-SEMIK-22     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-PROD-SCHL-6  PIC X(004).
+               10  WIEN-SATZ-DATEN-SEMIK-23     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-PROD-SCHL-7  PIC X(004).
+               10  WIEN-SATZ-DATEN-SEMIK-24     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-PROD-SCHL-8  PIC X(004).
+               10  WIEN-SATZ-DATEN-SEMIK-25     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-PROD-SCHL-9  PIC X(004).
+               10  WIEN-SATZ-DATEN-SEMIK-26     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-TARIF        PIC X(010).
+               10  WIEN-SATZ-DATEN-SEMIK-27     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-AN-BEITRAG   PIC X(010).
+               10  WIEN-SATZ-DATEN-SEMIK-28     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-BEITRAG-SUM  PIC X(010).
+               10  WIEN-SATZ-DATEN-SEMIK-29     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-SUMME        PIC X(010).
+               10  WIEN-SATZ-DATEN-SEMIK-30     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-AN-BEARB-GEB PIC X(005).
+               10  WIEN-SATZ-DATEN-SEMIK-31     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-AN-ZAHLW     PIC X(003).
+               10  WIEN-SATZ-DATEN-SEMIK-32     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-EINMERLAEGE  PIC X(010).
+               10  WIEN-SATZ-DATEN-SEMIK-33     PIC X(001) VALUE ';'.
+      *        AN-BEGINN
+               10  WIEN-SATZ-DATEN-AN-BEGINN.
+                   15  WIEN-SATZ-DATEN-B-TAG    PIC X(002).
+                   15  WIEN-SATZ-DATEN-B-P1     PIC X(001) VALUE '.'.
+                   15  WIEN-SATZ-DATEN-B-MONAT  PIC X(002).
+                   15  WIEN-SATZ-DATEN-B-P2     PIC X(001) VALUE '.'.
+                   15  WIEN-SATZ-DATEN-B-JAHRH  PIC X(002).
+                   15  WIEN-SATZ-DATEN-B-JAHR   PIC X(002).
+               10  WIEN-SATZ-DATEN-SEMIK-34     PIC X(001) VALUE ';'.
+      *        ABLAUF
+               10  WIEN-SATZ-DATEN-ABLAUF.
+                   15  WIEN-SATZ-DATEN-A-TAG    PIC X(002).
+                   15  WIEN-SATZ-DATEN-A-P1     PIC X(001) VALUE '.'.
+                   15  WIEN-SATZ-DATEN-A-MONAT  PIC X(002).
+                   15  WIEN-SATZ-DATEN-A-P2     PIC X(001) VALUE '.'.
+                   15  WIEN-SATZ-DATEN-A-JAHRH  PIC X(002).
+                   15  WIEN-SATZ-DATEN-A-JAHR   PIC X(002).
+               10  WIEN-SATZ-DATEN-SEMIK-35     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-PZD          PIC X(003).
+               10  WIEN-SATZ-DATEN-SEMIK-36     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-AN-JNP       PIC X(010).
+               10  WIEN-SATZ-DATEN-SEMIK-37     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-PRAEM-SUM    PIC X(010).
+               10  WIEN-SATZ-DATEN-SEMIK-38     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-EINHEITEN    PIC X(010).
+               10  WIEN-SATZ-DATEN-SEMIK-39     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-ANTRAGS-ART  PIC X(003).
+               10  WIEN-SATZ-DATEN-SEMIK-40     PIC X(001) VALUE ';'.
+      *        ANTRAGS-DAT
+               10  WIEN-SATZ-DATEN-AD-TAG       PIC X(002).
+               10  WIEN-SATZ-DATEN-AD-P1        PIC X(001) VALUE '.'.
+               10  WIEN-SATZ-DATEN-AD-MONAT     PIC X(002).
+               10  WIEN-SATZ-DATEN-AD-P2        PIC X(001) VALUE '.'.
+               10  WIEN-SATZ-DATEN-AD-JAHRH     PIC X(002).
+               10  WIEN-SATZ-DATEN-AD-JAHR      PIC X(002).
+               10  WIEN-SATZ-DATEN-SEMIK-41     PIC X(001) VALUE ';'.
+      *        STRUK-DAT
+               10  WIEN-SATZ-DATEN-SD-TAG       PIC X(002).
+               10  WIEN-SATZ-DATEN-SD-P1        PIC X(001) VALUE '.'.
+               10  WIEN-SATZ-DATEN-SD-MONAT     PIC X(002).
+               10  WIEN-SATZ-DATEN-SD-P2        PIC X(001) VALUE '.'.
+               10  WIEN-SATZ-DATEN-SD-JAHRH     PIC X(002).
+               10  WIEN-SATZ-DATEN-SD-JAHR      PIC X(002).
+               10  WIEN-SATZ-DATEN-SEMIK-42     PIC X(001) VALUE ';'.
+      *        ERF-DAT
+               10  WIEN-SATZ-DATEN-ED-TAG       PIC X(002).
+               10  WIEN-SATZ-DATEN-ED-P1        PIC X(001) VALUE '.'.
+               10  WIEN-SATZ-DATEN-ED-MONAT     PIC X(002).
+               10  WIEN-SATZ-DATEN-ED-P2        PIC X(001) VALUE '.'.
+               10  WIEN-SATZ-DATEN-ED-JAHRH     PIC X(002).
+               10  WIEN-SATZ-DATEN-ED-JAHR      PIC X(002).
+               10  WIEN-SATZ-DATEN-SEMIK-43     PIC X(001) VALUE ';'.
+      *        STAT-DAT
+               10  WIEN-SATZ-DATEN-ST-TAG       PIC X(002).
+               10  WIEN-SATZ-DATEN-ST-P1        PIC X(001) VALUE '.'.
+               10  WIEN-SATZ-DATEN-ST-MONAT     PIC X(002).
+               10  WIEN-SATZ-DATEN-ST-P2        PIC X(001) VALUE '.'.
+               10  WIEN-SATZ-DATEN-ST-JAHRH     PIC X(002).
+               10  WIEN-SATZ-DATEN-ST-JAHR      PIC X(002).
+               10  WIEN-SATZ-DATEN-SEMIK-44     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-ERFASSER-ID  PIC X(007).
+               10  WIEN-SATZ-DATEN-SEMIK-45     PIC X(001) VALUE ';'.
+      *        TIMESTAMP
+               10  WIEN-SATZ-DATEN-TAG          PIC X(002).
+               10  WIEN-SATZ-DATEN-P1           PIC X(001) VALUE '.'.
+               10  WIEN-SATZ-DATEN-MONAT        PIC X(002).
+               10  WIEN-SATZ-DATEN-P2           PIC X(001) VALUE '.'.
+               10  WIEN-SATZ-DATEN-JAHRH        PIC X(002).
+               10  WIEN-SATZ-DATEN-JAHR         PIC X(002).
+               10  WIEN-SATZ-DATEN-SPACE        PIC X(001) VALUE SPACE.
+               10  WIEN-SATZ-DATEN-STUNDE       PIC X(002).
+               10  WIEN-SATZ-DATEN-DOPPELP1     PIC X(001) VALUE ':'.
+               10  WIEN-SATZ-DATEN-MINUTE       PIC X(002).
+               10  WIEN-SATZ-DATEN-DOPPELP2     PIC X(001) VALUE ':'.
+               10  WIEN-SATZ-DATEN-SEKUNDE      PIC X(002).
+               10  WIEN-SATZ-DATEN-SEMIK-46     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-STAATS-ANG   PIC X(005).
+               10  WIEN-SATZ-DATEN-SEMIK-47     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-PEP-STATUS   PIC X(003).
+               10  WIEN-SATZ-DATEN-SEMIK-48     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-BRANCHE      PIC X(040).
+               10  WIEN-SATZ-DATEN-SEMIK-49     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-BERUFSGRP    PIC X(040).
+               10  WIEN-SATZ-DATEN-SEMIK-50     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-GEN-ANT-NR   PIC X(016).
+               10  WIEN-SATZ-DATEN-SEMIK-51     PIC X(001) VALUE ';'.
+               10  WIEN-SATZ-DATEN-GEN-B-ANT-NR PIC X(016).
+               10  WIEN-SATZ-DATEN-SEMIK-52     PIC X(001) VALUE ';'.
+      *
+      *        WEITERE INHABER (2-5), JEWEILS 10 FELDER
+           10  WIEN-S-DATEN-W-INH-TAB   OCCURS 4 TIMES.
+             15 WIEN-S-DATEN-W-INH-KD-VORNAME PIC X(026).
+             15 WIEN-SATZ-DATEN-SEMIK1-INH    PIC X(001) VALUE ';'.
+             15 WIEN-S-DATEN-W-INH-KD-ZUNAME  PIC X(026).
+             15 WIEN-SATZ-DATEN-SEMIK2-INH    PIC X(001) VALUE ';'.
+             15 WIEN-S-DATEN-W-INH-KD-GEB-DAT PIC X(010).
+             15 WIEN-SATZ-DATEN-SEMIK3-INH    PIC X(001) VALUE ';'.
+             15 WIEN-S-DATEN-W-INH-KD-AUSL-KZ PIC X(004).
+             15 WIEN-SATZ-DATEN-SEMIK4-INH    PIC X(001) VALUE ';'.
+             15 WIEN-S-DATEN-W-INH-KD-PLZ     PIC X(006).
+             15 WIEN-SATZ-DATEN-SEMIK5-INH    PIC X(001) VALUE ';'.
+             15 WIEN-S-DATEN-W-INH-KD-ORT     PIC X(021).
+             15 WIEN-SATZ-DATEN-SEMIK6-INH    PIC X(001) VALUE ';'.
+             15 WIEN-S-DATEN-W-INH-STAATS-ANG PIC X(006).
+             15 WIEN-SATZ-DATEN-SEMIK7-INH    PIC X(001) VALUE ';'.
+             15 WIEN-S-DATEN-W-INH-PEP-STATUS PIC X(004).
+             15 WIEN-SATZ-DATEN-SEMIK8-INH    PIC X(001) VALUE ';'.
+             15 WIEN-S-DATEN-W-INH-BRANCHE    PIC X(040).
+             15 WIEN-SATZ-DATEN-SEMIK9-INH    PIC X(001) VALUE ';'.
+             15 WIEN-S-DATEN-W-INH-BERUFSGRP  PIC X(040).
+             15 WIEN-SATZ-DATEN-SEMIK10-INH   PIC X(001) VALUE ';'.
+      *
+           10  WIEN-SATZ-DATEN-AKT-ANTR-STA   PIC X(018).
+           10  WIEN-SATZ-DATEN-SEMIK-93       PIC X(001) VALUE ';'.
+           10  WIEN-SATZ-DATEN-KD-NUMMER-2    PIC X(018).
+           10  WIEN-SATZ-DATEN-SEMIK-94       PIC X(001) VALUE ';'.
+      *
+      *        DEVISENIN-/DEVISENAUSLAENDER-STATUS JE INHABER (1-5)
+           10  WIEN-S-DATEN-W-INH-DIL-TAB OCCURS 5 TIMES.
+             15 WIEN-S-DATEN-W-INH-DIL        PIC X(004).
+             15 WIEN-SATZ-DATEN-SEMIK1-INH-DIL PIC X(001) VALUE ';'.
+      *
+      *        KENNZEICHEN 'J', WENN DER ANTRAG 5 (ODER MEHR) INHABER
+      *        HAT - AB DIESER SCHWELLE KÖNNEN WEITERE (6.+) INHABER-
+      *        DATEN NICHT MEHR IN DIE AUSGABE ÜBERNOMMEN WERDEN.
+      *        ACHTUNG: DIE SCHNITTSTELLE (K-UWAN0001/PO-DRAN0140) LIEFERT
+      *        SELBST MAXIMAL 5 INHABER OHNE GESAMTANZAHL-FELD, D.H. DAS
+      *        KENNZEICHEN IST NUR EIN HEURISTISCHES SIGNAL "5 ODER MEHR
+      *        INHABER VORHANDEN" (NICHT ZWINGEND "MEHR ALS 5") - EIN
+      *        ANTRAG MIT GENAU 5 INHABERN WIRD EBENFALLS GEKENNZEICHNET,
+      *        OBWOHL DABEI NICHTS VERLORENGEHT. DER SPALTENNAME IM
+      *        AUSGABESATZ (Z-WIEN-SATZ-KOPF-MEHR-INHABER/TAG-AUSGABE
+      *        'INHAB5=') LAUTET DESHALB BEWUSST "AB 5 INHABER", NICHT
+      *        "MEHR ALS 5" - JEDER TREFFER MUSS MANUELL GEPRÜFT WERDEN.
+           10  WIEN-SATZ-DATEN-MEHR-INHABER PIC X(001) VALUE SPACE.
+           10  WIEN-SATZ-DATEN-SEMIK-95     PIC X(001) VALUE ';'.
+      *
+           10  WIEN-SATZ-DATEN-FILLER       PIC X(050).
