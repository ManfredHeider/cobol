@@ -0,0 +1,66 @@
+      *------------------------------------------------------------*
+      * DRAN0232  -  TAG-SATZ-AUS (AUSGABESATZ TAG-AUSGABE)        *
+      *              SELBSTBESCHREIBENDES FORMAT (TAG=WERT;...)   *
+      *              ZU WIEN-AUSGABE (DRAN0227), GLEICHER SCHLUESSEL*
+      *------------------------------------------------------------*
+       01  DRAN0232.
+           05  TAG-SATZ-DATEN.
+               10  FILLER                 PIC X(008) VALUE 'SATZART='.
+               10  TAG-SATZ-DATEN-SATZART PIC X(002).
+               10  TAG-SATZ-DATEN-SEMIK-1 PIC X(001) VALUE ';'.
+               10  FILLER                 PIC X(008) VALUE 'PGEBGES='.
+               10  TAG-SATZ-DATEN-PGEB-GES PIC X(002).
+               10  TAG-SATZ-DATEN-SEMIK-2 PIC X(001) VALUE ';'.
+               10  FILLER                 PIC X(005) VALUE 'VBNR='.
+               10  TAG-SATZ-DATEN-VBNR    PIC X(007).
+               10  TAG-SATZ-DATEN-SEMIK-3 PIC X(001) VALUE ';'.
+               10  FILLER                 PIC X(007) VALUE 'GWVBNR='.
+               10  TAG-SATZ-DATEN-GEWERBE-VBNR PIC X(007).
+               10  TAG-SATZ-DATEN-SEMIK-4 PIC X(001) VALUE ';'.
+               10  FILLER                 PIC X(005) VALUE 'VMNR='.
+               10  TAG-SATZ-DATEN-VMNR    PIC X(007).
+               10  TAG-SATZ-DATEN-SEMIK-5 PIC X(001) VALUE ';'.
+               10  FILLER                 PIC X(004) VALUE 'PIN='.
+               10  TAG-SATZ-DATEN-PIN     PIC X(015).
+               10  TAG-SATZ-DATEN-SEMIK-6 PIC X(001) VALUE ';'.
+               10  FILLER                 PIC X(008) VALUE 'VNRANTR='.
+               10  TAG-SATZ-DATEN-VNR-ANTR PIC X(015).
+               10  TAG-SATZ-DATEN-SEMIK-7 PIC X(001) VALUE ';'.
+               10  FILLER                 PIC X(007) VALUE 'VORSNR='.
+               10  TAG-SATZ-DATEN-VORSCHL-NR PIC X(009).
+               10  TAG-SATZ-DATEN-SEMIK-8 PIC X(001) VALUE ';'.
+               10  FILLER                 PIC X(008) VALUE 'KDVORNA='.
+               10  TAG-SATZ-DATEN-KD-VORNAME PIC X(026).
+               10  TAG-SATZ-DATEN-SEMIK-9 PIC X(001) VALUE ';'.
+               10  FILLER                 PIC X(008) VALUE 'KDZUNAM='.
+               10  TAG-SATZ-DATEN-KD-ZUNAME PIC X(026).
+               10  TAG-SATZ-DATEN-SEMIK-10 PIC X(001) VALUE ';'.
+               10  FILLER                 PIC X(008) VALUE 'KDNUMM='.
+               10  TAG-SATZ-DATEN-KD-NUMMER PIC X(018).
+               10  TAG-SATZ-DATEN-SEMIK-11 PIC X(001) VALUE ';'.
+               10  FILLER                 PIC X(008) VALUE 'KDGEBDT='.
+               10  TAG-SATZ-DATEN-KD-GEB-DAT PIC X(010).
+               10  TAG-SATZ-DATEN-SEMIK-12 PIC X(001) VALUE ';'.
+               10  FILLER                 PIC X(008) VALUE 'PRSCHL1='.
+               10  TAG-SATZ-DATEN-PROD-SCHL-1 PIC X(004).
+               10  TAG-SATZ-DATEN-SEMIK-13 PIC X(001) VALUE ';'.
+               10  FILLER                 PIC X(006) VALUE 'TARIF='.
+               10  TAG-SATZ-DATEN-TARIF   PIC X(010).
+               10  TAG-SATZ-DATEN-SEMIK-14 PIC X(001) VALUE ';'.
+               10  FILLER                 PIC X(008) VALUE 'ANBEITR='.
+               10  TAG-SATZ-DATEN-AN-BEITRAG PIC X(010).
+               10  TAG-SATZ-DATEN-SEMIK-15 PIC X(001) VALUE ';'.
+               10  FILLER                 PIC X(006) VALUE 'SUMME='.
+               10  TAG-SATZ-DATEN-SUMME   PIC X(010).
+               10  TAG-SATZ-DATEN-SEMIK-16 PIC X(001) VALUE ';'.
+               10  FILLER                 PIC X(008) VALUE 'ANTRART='.
+               10  TAG-SATZ-DATEN-ANTRAGS-ART PIC X(003).
+               10  TAG-SATZ-DATEN-SEMIK-17 PIC X(001) VALUE ';'.
+      *        TAG BEWUSST 'INHAB5=' (NICHT 'MEHRINH='), DA DAS
+      *        KENNZEICHEN NUR HEURISTISCH "5 ODER MEHR INHABER
+      *        VORHANDEN" ANZEIGT, NICHT ZWINGEND "MEHR ALS 5" - VGL.
+      *        KOMMENTAR ZU WIEN-SATZ-DATEN-MEHR-INHABER IN DRAN0227
+               10  FILLER                 PIC X(007) VALUE 'INHAB5='.
+               10  TAG-SATZ-DATEN-MEHR-INHABER PIC X(001).
+               10  TAG-SATZ-DATEN-SEMIK-18 PIC X(001) VALUE ';'.
+           05  FILLER                     PIC X(030) VALUE SPACE.
