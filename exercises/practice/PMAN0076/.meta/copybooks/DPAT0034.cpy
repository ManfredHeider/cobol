@@ -0,0 +1,20 @@
+      *------------------------------------------------------------*
+      * DPAT0034  -  BR91-SQL-FEHLER  (SQL-FEHLER-BEHANDLUNG)      *
+      *------------------------------------------------------------*
+       BR91-SQL-FEHLER SECTION.
+      *-----------------------------------------------------------------
+      * INPUT : MUSS: K-PGM-NAME, SQLCODE, SQLERRMC, SQLERRML          -
+      *         KANN: ERR-ORT-SEC, ERR-ORT-LFD, ERR-VAR-ZEILE01 -04    -
+      *-----------------------------------------------------------------
+      *
+           MOVE 'SQL-FEHLER IN PROGRAMM'    TO ERR-VAR-ZEILE03
+           MOVE K-PGM-NAME                  TO ERR-VAR-ZEILE04
+           MOVE SQLCODE                     TO D-DB2S-TEXT
+           SET  ERR-RC-SCHWERER-FEHLER      TO TRUE
+      *
+           PERFORM UR81-ERR-AUFBER
+           PERFORM BR99-SCHWERER-FEHLER-DISPLAY
+      *
+           .
+       BR91-EXIT.
+           EXIT.
