@@ -0,0 +1,13 @@
+      *------------------------------------------------------------*
+      * DRAN0386  -  PI/PO-DRAN0386 (DATEN ZU GES+VORSCHLAG, 44)   *
+      *------------------------------------------------------------*
+       01  PI-DRAN0386.
+           05  PI-DRAN0386-PGEB-GES    PIC 9(002).
+           05  PI-DRAN0386-FODI-HVANTNUM PIC X(010).
+      *
+       01  PO-DRAN0386.
+           05  PO-DRAN0386-RC          PIC X(003).
+               88  PO-DRAN0386-RC-OK               VALUE '001'.
+           05  PO-DRAN0386-FODI-AS-KD-BID OCCURS 5 TIMES
+                                        PIC X(018).
+           05  PO-DRAN0386-FODI-GEWERBE-VB PIC 9(007).
