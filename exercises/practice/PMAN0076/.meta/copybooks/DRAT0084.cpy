@@ -0,0 +1,21 @@
+      *------------------------------------------------------------*
+      * DRAT0084  -  KONSTANTEN-GESELLSCHAFTEN                     *
+      *              (K-KNR-PGES-NUMMERN DER PRODUKTGEBER-GES.)    *
+      *------------------------------------------------------------*
+           05  K-KNR-PGES-ALLIANZ-SACH         PIC 9(002) VALUE 11.
+           05  K-KNR-PGES-GENERALI-SACH        PIC 9(002) VALUE 16.
+           05  K-KNR-PGES-ALLIANZ-LEBEN        PIC 9(002) VALUE 21.
+           05  K-KNR-PGES-GENERALI-LEBEN       PIC 9(002) VALUE 26.
+           05  K-KNR-PGES-CAPITAL-BANK         PIC 9(002) VALUE 33.
+           05  K-KNR-PGES-DWS-OESTERREICH      PIC 9(002) VALUE 34.
+           05  K-KNR-PGES-GENERALI-INVEST      PIC 9(002) VALUE 39.
+           05  K-KNR-PGES-DIT-OEST             PIC 9(002) VALUE 40.
+           05  K-KNR-PGES-BANK-AUSTRIA-INVEST  PIC 9(002) VALUE 41.
+           05  K-KNR-PGES-FONDS-DIREKT         PIC 9(002) VALUE 44.
+           05  K-KNR-PGES-SONST-GES-AT-HAFTPF  PIC 9(002) VALUE 55.
+           05  K-KNR-PGES-GENERALI-BANK        PIC 9(002) VALUE 65.
+           05  K-KNR-PGES-BANK-AUSTRIA         PIC 9(002) VALUE 69.
+           05  K-KNR-PGES-INFINA               PIC 9(002) VALUE 72.
+           05  K-KNR-PGES-S-BAUSPARKASSE       PIC 9(002) VALUE 75.
+           05  K-KNR-PGES-BAWAG                PIC 9(002) VALUE 85.
+           05  K-KNR-PGES-SONST-PROD-AUSTRIA   PIC 9(002) VALUE 95.
