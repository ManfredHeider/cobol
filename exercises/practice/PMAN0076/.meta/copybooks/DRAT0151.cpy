@@ -0,0 +1,13 @@
+      *------------------------------------------------------------*
+      * DRAT0151  -  PI/PO-DRAT0151 (ATTRIBUTE ZU KTY-NR/KNR-NR)   *
+      *------------------------------------------------------------*
+       01  PI-DRAT0151.
+           05  PI-DRAT0151-KTY-NR      PIC X(004).
+           05  PI-DRAT0151-KNR-NR      PIC X(040).
+      *
+       01  PO-DRAT0151.
+           05  PO-DRAT0151-RC          PIC X(003).
+               88  PO-DRAT0151-RC-OK               VALUE '001'.
+               88  PO-DRAT0151-RC-NOT-FOUND        VALUE '002'.
+           05  PO-DRAT0151-KNR-BEZ-KURZ PIC X(004).
+           05  PO-DRAT0151-KNR-BEZ      PIC X(040).
