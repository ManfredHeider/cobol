@@ -0,0 +1,17 @@
+      *------------------------------------------------------------*
+      * DRAN0176  -  PI/PO-DRAN0176 (DATEN ZU GES+VORSCHLAG, 26)   *
+      *------------------------------------------------------------*
+       01  PI-DRAN0176.
+           05  PI-DRAN0176-PGEB-GES    PIC 9(002).
+           05  PI-DRAN0176-GENL-HVANTNUM PIC X(010).
+           05  PI-DRAN0176-GENL-AVERM  PIC X(007).
+      *
+       01  PO-DRAN0176.
+           05  PO-DRAN0176-RC          PIC X(003).
+               88  PO-DRAN0176-RC-OK               VALUE '001'.
+           05  GENL-PC-KD-BEST-ID      PIC X(018).
+           05  GENL-PC-VN-SVNR-E       PIC X(010).
+           05  GENL-PC-VN-STR-E        PIC X(030).
+           05  GENL-PC-VB-GW-E         PIC 9(007).
+           05  GENL-PC-GEN-ANT-NR      PIC 9(010).
+           05  GENL-PC-GEN-B-ANT-NR    PIC 9(010).
