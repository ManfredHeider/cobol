@@ -0,0 +1,5 @@
+      *------------------------------------------------------------*
+      * DRAT0006  -  D-ERROR-BEREICH - DRUCKAUFBEREITUNG           *
+      *------------------------------------------------------------*
+       01  D-ERROR-BEREICH.
+           05  D-ERROR-TEXT             PIC X(080) VALUE SPACE.
