@@ -0,0 +1,7 @@
+      *------------------------------------------------------------*
+      * DRAT0044  -  KTY-KONSTANTEN                                *
+      *------------------------------------------------------------*
+           05  K-KTY-AUSL                   PIC X(004) VALUE 'AUSL'.
+           05  K-KTY-ANTRAG-STATUS          PIC X(004) VALUE 'ASTA'.
+           05  K-KTY-OE-KUNDE-BRANCHE       PIC X(004) VALUE 'BRAN'.
+           05  K-KTY-OE-KUNDE-BERUFSGRPUPPE PIC X(004) VALUE 'BGRP'.
