@@ -0,0 +1,18 @@
+      *------------------------------------------------------------*
+      * DRAN0230  -  RESTART-SATZ  (SATZ RESTART-CHECKPOINT-DATEI) *
+      *------------------------------------------------------------*
+       01  RESTART-SATZ.
+           05  RESTART-SATZ-PGM-NAME       PIC X(008).
+           05  RESTART-SATZ-TAGESDATUM     PIC X(010).
+           05  RESTART-SATZ-ZAEHLER-EIN    PIC 9(008).
+           05  RESTART-SATZ-ZAEHLER-AUS    PIC 9(008).
+           05  RESTART-SATZ-TDS-NR         PIC X(015).
+           05  RESTART-SATZ-ZAEHLER-SUSP   PIC 9(008).
+      *        JE-GESELLSCHAFT/MODUS-AUSGEGEBEN-AUFGLIEDERUNG (VGL.
+      *        Z-STAT-GES-AUS/Z-STAT-MODUS-AUS), DAMIT DIE PROTOKOLL-
+      *        AUFGLIEDERUNG AUCH NACH EINEM RESTART MIT DEM (AUS DIESEM
+      *        SATZ WIEDERHERGESTELLTEN) GESAMTZÄHLER RESTART-SATZ-
+      *        ZAEHLER-AUS ÜBEREINSTIMMT.
+           05  RESTART-SATZ-STAT-GES-AUS   OCCURS 17 TIMES PIC 9(008).
+           05  RESTART-SATZ-STAT-MOD-AUS   OCCURS 6  TIMES PIC 9(008).
+           05  RESTART-SATZ-FILLER         PIC X(020).
