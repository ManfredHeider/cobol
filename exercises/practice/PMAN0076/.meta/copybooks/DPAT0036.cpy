@@ -0,0 +1,19 @@
+      *------------------------------------------------------------*
+      * DPAT0036  -  BR94-DATEI-FEHLER  (DATEI-FEHLER-BEHANDLUNG)  *
+      *------------------------------------------------------------*
+       BR94-DATEI-FEHLER SECTION.
+      *-----------------------------------------------------------------
+      * INPUT : MUSS: S-DATEI-STATUS, K-PGM-NAME                       -
+      *         KANN: ERR-ORT-SEC, ERR-ORT-LFD, ERR-VAR-ZEILE01 -04    -
+      *-----------------------------------------------------------------
+      *
+           MOVE 'DATEI-FEHLER'              TO ERR-VAR-ZEILE03
+           MOVE K-PGM-NAME                  TO ERR-VAR-ZEILE04
+           SET  ERR-RC-SCHWERER-FEHLER      TO TRUE
+      *
+           PERFORM UR81-ERR-AUFBER
+           PERFORM BR99-SCHWERER-FEHLER-DISPLAY
+      *
+           .
+       BR94-EXIT.
+           EXIT.
