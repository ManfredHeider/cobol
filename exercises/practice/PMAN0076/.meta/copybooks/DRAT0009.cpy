@@ -0,0 +1,51 @@
+      *------------------------------------------------------------*
+      * DRAT0009  -  STANDARD-KONSTANTEN                           *
+      *------------------------------------------------------------*
+           05  K-1                   PIC S9(004) COMP   VALUE 1.
+           05  K-2                   PIC S9(004) COMP   VALUE 2.
+           05  K-3                   PIC S9(004) COMP   VALUE 3.
+           05  K-4                   PIC S9(004) COMP   VALUE 4.
+           05  K-5                   PIC S9(004) COMP   VALUE 5.
+           05  K-6                   PIC S9(004) COMP   VALUE 6.
+           05  K-7                   PIC S9(004) COMP   VALUE 7.
+           05  K-8                   PIC S9(004) COMP   VALUE 8.
+           05  K-9                   PIC S9(004) COMP   VALUE 9.
+           05  K-10                  PIC S9(004) COMP   VALUE 10.
+           05  K-11                  PIC S9(004) COMP   VALUE 11.
+           05  K-12                  PIC S9(004) COMP   VALUE 12.
+           05  K-13                  PIC S9(004) COMP   VALUE 13.
+           05  K-14                  PIC S9(004) COMP   VALUE 14.
+           05  K-15                  PIC S9(004) COMP   VALUE 15.
+           05  K-16                  PIC S9(004) COMP   VALUE 16.
+           05  K-17                  PIC S9(004) COMP   VALUE 17.
+           05  K-18                  PIC S9(004) COMP   VALUE 18.
+           05  K-19                  PIC S9(004) COMP   VALUE 19.
+           05  K-20                  PIC S9(004) COMP   VALUE 20.
+           05  K-21                  PIC S9(004) COMP   VALUE 21.
+           05  K-22                  PIC S9(004) COMP   VALUE 22.
+           05  K-23                  PIC S9(004) COMP   VALUE 23.
+           05  K-24                  PIC S9(004) COMP   VALUE 24.
+           05  K-25                  PIC S9(004) COMP   VALUE 25.
+           05  K-27                  PIC S9(004) COMP   VALUE 27.
+           05  K-28                  PIC S9(004) COMP   VALUE 28.
+           05  K-26                  PIC S9(004) COMP   VALUE 26.
+           05  K-33                  PIC S9(004) COMP   VALUE 33.
+           05  K-44                  PIC S9(004) COMP   VALUE 44.
+           05  K-59                  PIC S9(004) COMP   VALUE 59.
+           05  K-98                  PIC S9(009) COMP   VALUE 98.
+           05  K-100                 PIC S9(009) COMP   VALUE 100.
+           05  K-123                 PIC S9(009) COMP   VALUE 123.
+           05  K-124                 PIC S9(009) COMP   VALUE 124.
+           05  K-125                 PIC S9(009) COMP   VALUE 125.
+      *
+           05  K-A                   PIC X(001)         VALUE 'A'.
+           05  K-JA                  PIC X(001)         VALUE 'J'.
+           05  K-NEIN                PIC X(001)         VALUE 'N'.
+           05  K-ZERO                PIC X(001)         VALUE '0'.
+      *
+           05  K-COMP-CODE           PIC S9(004) COMP   VALUE 3501.
+      *
+           05  K-DAT-MIN-EURO        PIC X(010)
+                                      VALUE '01.01.1900'.
+      *
+           05  KS-OK                 PIC S9(004) COMP   VALUE ZERO.
