@@ -0,0 +1,5 @@
+      *------------------------------------------------------------*
+      * DRAT0021  -  D-DB2S - DRUCKAUFBEREITUNG SCHNITTST. DB2     *
+      *------------------------------------------------------------*
+       01  D-DB2S.
+           05  D-DB2S-TEXT              PIC X(080) VALUE SPACE.
