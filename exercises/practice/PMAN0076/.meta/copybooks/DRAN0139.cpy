@@ -0,0 +1,5 @@
+      *------------------------------------------------------------*
+      * DRAN0139  -  PI-UWAN0001  (FUNKTIONEN UWAN0001)            *
+      *------------------------------------------------------------*
+       01  PI-UWAN0001                 PIC X(008) VALUE SPACE.
+           88  PI-UWAN0001-DRAN0140             VALUE 'DRAN0140'.
