@@ -0,0 +1,55 @@
+      *------------------------------------------------------------*
+      * DRAN0163  -  TDS-SATZ  (SATZ EINGABEDATEI TDS-EINGABE)     *
+      *------------------------------------------------------------*
+       01  TDS-SATZ.
+           05  TDS-MODUS                PIC X(002).
+           05  TDS-PGEB-GES             PIC 9(002).
+           05  TDS-NR                   PIC X(015).
+           05  TDS-VM                   PIC 9(007).
+           05  TDS-AVERM                PIC 9(007).
+           05  TDS-BEARBEITER-ID        PIC X(007).
+           05  TDS-TARIF                PIC X(010).
+           05  TDS-KUNDE-VNAME          PIC X(026).
+           05  TDS-KUNDE-NAME           PIC X(026).
+           05  TDS-AUSL                 PIC X(003).
+           05  TDS-PLZ                  PIC X(009).
+           05  TDS-ORT                  PIC X(021).
+           05  TDS-BEITRAG              PIC 9(007)V99.
+           05  TDS-SUMME-1              PIC 9(007)V99.
+           05  TDS-ZAHLWEISE            PIC 9(001).
+           05  TDS-ANTRAGS-ART          PIC X(003).
+           05  TDS-ANTR-STATUS-1        PIC 9(002).
+           05  TDS-ANTR-STATUS-2        PIC 9(002).
+           05  TDS-VERS-BEGINN          PIC 9(007).
+           05  TDS-VERS-ENDE            PIC 9(007).
+           05  TDS-AN-AUFN-DAT          PIC 9(007).
+           05  TDS-STRUK-DAT            PIC 9(007).
+           05  TDS-DATUM                PIC 9(007).
+           05  TDS-STATISTIK-DAT        PIC 9(007).
+           05  TDS-UHR                  PIC 9(009).
+      *
+           05  TDS-PROD-PROD-SCHL-FLAT.
+               10  TDS-PROD-PROD-SCHL-1 PIC 9(004).
+               10  TDS-PROD-PROD-SCHL-2 PIC 9(004).
+               10  TDS-PROD-PROD-SCHL-3 PIC 9(004).
+               10  TDS-PROD-PROD-SCHL-4 PIC 9(004).
+               10  TDS-PROD-PROD-SCHL-5 PIC 9(004).
+               10  TDS-PROD-PROD-SCHL-6 PIC 9(004).
+               10  TDS-PROD-PROD-SCHL-7 PIC 9(004).
+               10  TDS-PROD-PROD-SCHL-8 PIC 9(004).
+               10  TDS-PROD-PROD-SCHL-9 PIC 9(004).
+           05  TDS-PROD-PROD-SCHL-TAB  REDEFINES TDS-PROD-PROD-SCHL-FLAT
+                                        OCCURS 9 TIMES PIC 9(004).
+      *
+           05  TDS-SUMME-TAB            OCCURS 9 TIMES
+                                         PIC 9(007)V99.
+      *
+           05  TDS-ZAHLWEISE-FLAT.
+               10  TDS-ZAHLWEISE-TAB    OCCURS 9 TIMES PIC 9(001).
+           05  TDS-ZAHLWEISE-TAB-X      REDEFINES TDS-ZAHLWEISE-FLAT
+                                         OCCURS 9 TIMES PIC 9(001).
+      *
+           05  TDS-EINH-AVERM-TAB       OCCURS 9 TIMES
+                                         PIC 9(007)V99.
+      *
+           05  TDS-FILLER               PIC X(050).
