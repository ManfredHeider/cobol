@@ -0,0 +1,5 @@
+      *------------------------------------------------------------*
+      * DRAN0383  -  PI-UPAN0023  (FUNKTIONEN UPAN0023)            *
+      *------------------------------------------------------------*
+       01  PI-UPAN0023                 PIC X(008) VALUE SPACE.
+           88  PI-UPAN0023-DRAN0385             VALUE 'DRAN0385'.
