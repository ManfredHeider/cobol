@@ -0,0 +1,31 @@
+      *------------------------------------------------------------*
+      * DRAN0145  -  WF-ANTRAG-NEU (AKTUELLER ZUSTAND ANTRAG)      *
+      *------------------------------------------------------------*
+       01  WF-ANTRAG-NEU.
+           05  ANTA-NR                  PIC X(015).
+           05  ANTA-PGEB-GES            PIC 9(002).
+           05  ANTA-VORSCHLAG-NR        PIC X(010).
+           05  ANTA-VB-KONZESSION       PIC X(010).
+           05  ANTA-PIN                 PIC X(015).
+           05  ANTA-KD-BEST-ID          PIC X(018).
+           05  ANTA-GEB-DAT             PIC X(010).
+           05  ANTA-KUNDE-STAA          PIC X(006).
+           05  ANTA-KUNDE-PEP           PIC X(004).
+           05  ANTA-ZUSATZ-1            PIC X(004).
+           05  ANTA-KUNDE-BRAN          PIC X(040).
+           05  ANTA-KUNDE-BGRP          PIC X(040).
+           05  ANTA-ANTR-STATUS-1       PIC 9(002).
+           05  ANTA-STATISTIK           PIC X(010).
+           05  WF-ANTRAG-PRODUKTE-NEU   OCCURS 15 TIMES
+                                        INDEXED BY WF-ANTR-PROD-NEU-IX.
+               10  PROD-PROD-SCHL       PIC 9(004).
+               10  ANTP-ZUSATZ-1        PIC X(004).
+               10  ANTP-ZUSATZ-2        PIC X(004).
+               10  ANTP-SUMME           PIC 9(007)V99.
+               10  ANTP-LAUFZEIT        PIC 9(003).
+               10  ANTP-EINH-AVERM      PIC 9(007)V99.
+               10  ANTP-ZAHLWEISE       PIC 9(001).
+               10  ANTP-TARIF           PIC X(010).
+           05  WF-ANTRAG-VORSCHLAG-NEU-GRP.
+               10  WF-ANTRAG-VORSCHLAG-NEU
+                                        PIC X(300).
