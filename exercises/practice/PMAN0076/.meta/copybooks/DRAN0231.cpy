@@ -0,0 +1,13 @@
+      *------------------------------------------------------------*
+      * DRAN0231  -  SUSPENSE-SATZ-AUS (AUSGABESATZ SUSPENSE-DATEI)*
+      *------------------------------------------------------------*
+       01  DRAN0231.
+           05  SUSPENSE-SATZ-DATEN.
+               10  SUSPENSE-SATZ-DATEN-PGEB-GES PIC X(002).
+               10  SUSPENSE-SATZ-DATEN-SEMIK-1  PIC X(001) VALUE ';'.
+               10  SUSPENSE-SATZ-DATEN-PIN      PIC X(015).
+               10  SUSPENSE-SATZ-DATEN-SEMIK-2  PIC X(001) VALUE ';'.
+               10  SUSPENSE-SATZ-DATEN-MODUS    PIC X(002).
+               10  SUSPENSE-SATZ-DATEN-SEMIK-3  PIC X(001) VALUE ';'.
+               10  SUSPENSE-SATZ-DATEN-GRUND    PIC X(040).
+               10  SUSPENSE-SATZ-DATEN-FILLER   PIC X(010).
