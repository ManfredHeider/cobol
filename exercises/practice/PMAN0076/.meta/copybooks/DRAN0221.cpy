@@ -0,0 +1,8 @@
+      *------------------------------------------------------------*
+      * DRAN0221  -  Z-ELEKTR-DATEN-GENS (GENERALI SACH, GES. 16)  *
+      *------------------------------------------------------------*
+           15  GENS-PC-VORSCHLAG-NR     PIC X(010).
+           15  GENS-PC-TARIF            PIC X(010).
+           15  GENS-PC-SUMME            PIC 9(007)V99.
+           15  GENS-PC-BEGINN           PIC X(010).
+           15  GENS-PC-FILLER           PIC X(263).
