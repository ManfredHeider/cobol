@@ -0,0 +1,12 @@
+      *------------------------------------------------------------*
+      * DRPA0131  -  PI/PO-DRPA0131 (DATUMSPRUEFUNG)               *
+      *------------------------------------------------------------*
+       01  PI-DRPA0131.
+           05  PI-DRPA0131-DATUM-6     PIC X(006).
+           05  PI-DRPA0131-FORMAT      PIC X(008) VALUE SPACE.
+               88  PI-DRPA0131-FORMAT-TTMMJJ     VALUE 'TTMMJJ'.
+      *
+       01  PO-DRPA0131.
+           05  PO-DRPA0131-RC          PIC X(003).
+               88  PO-DRPA0131-RC-OK               VALUE '001'.
+           05  PO-DRPA0131-DATUM       PIC X(010).
