@@ -0,0 +1,9 @@
+      *------------------------------------------------------------*
+      * DRAT0109  -  STANDARD-STATUS-BEREICH                       *
+      *------------------------------------------------------------*
+       01  STANDARD-STATUS-BEREICH.
+           05  STAT-KENNUNG             PIC X(008) VALUE SPACE.
+           05  STAT-ART                 PIC X(001) VALUE SPACE.
+               88  STAT-BATCH                      VALUE 'B'.
+               88  STAT-ONLINE                     VALUE 'O'.
+           05  STAT-DAT                 PIC X(010) VALUE SPACE.
