@@ -0,0 +1,13 @@
+      *------------------------------------------------------------*
+      * DRAN0385  -  PI/PO-DRAN0385 (DATEN ZU GES+VORSCHLAG, 33)   *
+      *------------------------------------------------------------*
+       01  PI-DRAN0385.
+           05  PI-DRAN0385-PGEB-GES    PIC 9(002).
+           05  PI-DRAN0385-CABA-HVANTNUM PIC X(010).
+      *
+       01  PO-DRAN0385.
+           05  PO-DRAN0385-RC          PIC X(003).
+               88  PO-DRAN0385-RC-OK               VALUE '001'.
+           05  PO-DRAN0385-CABA-AS-KD-BID OCCURS 5 TIMES
+                                        PIC X(018).
+           05  PO-DRAN0385-CABA-GEWERBE-VB PIC 9(007).
