@@ -0,0 +1,5 @@
+      *------------------------------------------------------------*
+      * DRAN0384  -  PI-UPAN0024  (FUNKTIONEN UPAN0024)            *
+      *------------------------------------------------------------*
+       01  PI-UPAN0024                 PIC X(008) VALUE SPACE.
+           88  PI-UPAN0024-DRAN0386             VALUE 'DRAN0386'.
