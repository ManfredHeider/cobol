@@ -0,0 +1,5 @@
+      *------------------------------------------------------------*
+      * DRAN0167  -  PI-UPAN0019  (FUNKTIONEN UPAN0019)            *
+      *------------------------------------------------------------*
+       01  PI-UPAN0019                 PIC X(008) VALUE SPACE.
+           88  PI-UPAN0019-DRAN0176             VALUE 'DRAN0176'.
