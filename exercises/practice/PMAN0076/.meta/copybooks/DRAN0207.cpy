@@ -0,0 +1,17 @@
+      *------------------------------------------------------------*
+      * DRAN0207  -  PI/PO-DRAN0207 (DATEN ZU GES+VORSCHLAG, 16)   *
+      *------------------------------------------------------------*
+       01  PI-DRAN0207.
+           05  PI-DRAN0207-PGEB-GES    PIC 9(002).
+           05  PI-DRAN0207-GENS-HVANTNUM PIC X(010).
+           05  PI-DRAN0207-GENS-AVERM  PIC X(007).
+      *
+       01  PO-DRAN0207.
+           05  PO-DRAN0207-RC          PIC X(003).
+               88  PO-DRAN0207-RC-OK               VALUE '001'.
+           05  GENS-PC-KD-BEST-ID      PIC X(018).
+           05  GENS-PC-VN-SVNR-E       PIC X(010).
+           05  GENS-PC-VN-STR-E        PIC X(030).
+           05  GENS-PC-VB-GW-E         PIC 9(007).
+           05  GENS-PC-GEN-ANT-NR      PIC 9(010).
+           05  GENS-PC-GEN-B-ANT-NR    PIC 9(010).
