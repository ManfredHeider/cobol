@@ -0,0 +1,18 @@
+      *------------------------------------------------------------*
+      * DPAT0038  -  BR99-SCHWERER-FEHLER-DISPLAY (FEHLER-ANZEIGE) *
+      *------------------------------------------------------------*
+       BR99-SCHWERER-FEHLER-DISPLAY SECTION.
+      *-----------------------------------------------------------------
+      * INPUT   : ERR-ERROR-BEREICH                                    -
+      *-----------------------------------------------------------------
+      *
+           DISPLAY '*** SCHWERER FEHLER ***'
+           DISPLAY 'ORT : ' ERR-ORT-SEC ' / ' ERR-ORT-LFD
+           DISPLAY ERR-VAR-ZEILE01
+           DISPLAY ERR-VAR-ZEILE02
+           DISPLAY ERR-VAR-ZEILE03
+           DISPLAY ERR-VAR-ZEILE04
+      *
+           .
+       BR99-EXIT.
+           EXIT.
